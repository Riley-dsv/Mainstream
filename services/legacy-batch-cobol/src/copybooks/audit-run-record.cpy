@@ -0,0 +1,24 @@
+      * Persistent audit-log record, one per batch run, appended to
+      * reports/audit-log.dat so operations has a permanent history of
+      * every run this shop has ever executed -- when it ran, how many
+      * records it saw, and whether it balanced -- independent of
+      * whichever day's settlement report/insight summary happen to
+      * still be sitting on disk.
+       01  AUD-RUN-RECORD.
+           05     AUD-RUN-ID              PIC 9(6).
+           05     FILLER                  PIC X(1).
+           05     AUD-RUN-START-DATE      PIC 9(8).
+           05     FILLER                  PIC X(1).
+           05     AUD-RUN-START-TIME      PIC 9(6).
+           05     FILLER                  PIC X(1).
+           05     AUD-RUN-END-DATE        PIC 9(8).
+           05     FILLER                  PIC X(1).
+           05     AUD-RUN-END-TIME        PIC 9(6).
+           05     FILLER                  PIC X(1).
+           05     AUD-ENTRIES-READ        PIC 9(10).
+           05     FILLER                  PIC X(1).
+           05     AUD-ENTRIES-WRITTEN     PIC 9(10).
+           05     FILLER                  PIC X(1).
+           05     AUD-TOTAL-AMOUNT-BASE   PIC S9(14)V99.
+           05     FILLER                  PIC X(1).
+           05     AUD-BALANCE-STATUS      PIC X(14).
