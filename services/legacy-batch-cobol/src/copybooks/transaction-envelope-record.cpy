@@ -0,0 +1,28 @@
+      * Header and trailer bookend records for TRANSACTION-FILE, laid
+      * over the same raw 166-byte buffer as a detail row. A header
+      * ('HDR' tag) states up front how many detail records and how
+      * much total amount the extract is supposed to contain; a
+      * trailer ('TRL' tag) restates what actually got written. This
+      * lets the reader confirm a truncated or double-shipped extract
+      * before the caller ever has to wait for the separate
+      * control-total.dat companion file at the end of the run.
+       01  WS-RAW-RECORD                 PIC X(166).
+       01  WS-RAW-TAG REDEFINES WS-RAW-RECORD.
+           05     WS-RECORD-TAG          PIC X(3).
+           05     FILLER                 PIC X(163).
+       01  HDR-RECORD REDEFINES WS-RAW-RECORD.
+           05     HDR-TAG                PIC X(3).
+           05     FILLER                 PIC X(1).
+           05     HDR-RUN-DATE           PIC 9(8).
+           05     FILLER                 PIC X(1).
+           05     HDR-EXPECTED-COUNT     PIC 9(10).
+           05     FILLER                 PIC X(1).
+           05     HDR-EXPECTED-TOTAL     PIC 9(10)V99.
+           05     FILLER                 PIC X(130).
+       01  TRL-RECORD REDEFINES WS-RAW-RECORD.
+           05     TRL-TAG                PIC X(3).
+           05     FILLER                 PIC X(1).
+           05     TRL-ACTUAL-COUNT       PIC 9(10).
+           05     FILLER                 PIC X(1).
+           05     TRL-ACTUAL-TOTAL       PIC 9(10)V99.
+           05     FILLER                 PIC X(139).
