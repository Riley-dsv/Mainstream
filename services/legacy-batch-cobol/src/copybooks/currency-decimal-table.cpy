@@ -0,0 +1,26 @@
+      * Per-currency decimal-place table for TR-AMOUNT (TR-CURRENCY
+      * driven). Most ISO currencies use 2 decimal places, JPY uses 0
+      * and a handful (e.g. KWD) use 3. DC-DEFAULT-DECIMAL-PLACES is
+      * used for any currency not listed here.
+       01  DC-CURRENCY-DECIMAL-VALUES.
+           05     FILLER                 PIC X(4) VALUE 'USD2'.
+           05     FILLER                 PIC X(4) VALUE 'EUR2'.
+           05     FILLER                 PIC X(4) VALUE 'GBP2'.
+           05     FILLER                 PIC X(4) VALUE 'JPY0'.
+           05     FILLER                 PIC X(4) VALUE 'CHF2'.
+           05     FILLER                 PIC X(4) VALUE 'CAD2'.
+           05     FILLER                 PIC X(4) VALUE 'AUD2'.
+           05     FILLER                 PIC X(4) VALUE 'CNY2'.
+           05     FILLER                 PIC X(4) VALUE 'MXN2'.
+           05     FILLER                 PIC X(4) VALUE 'KWD3'.
+       01  DC-CURRENCY-DECIMAL-TABLE
+              REDEFINES DC-CURRENCY-DECIMAL-VALUES.
+           05     DC-CURRENCY-ENTRY OCCURS 10 TIMES
+                  INDEXED BY DC-IDX.
+                  10 DC-CURRENCY-CODE      PIC X(3).
+                  10 DC-DECIMAL-PLACES     PIC 9(1).
+       01  DC-DEFAULT-DECIMAL-PLACES       PIC 9(1) VALUE 2.
+       01  DC-LOOKUP-DECIMAL-PLACES        PIC 9(1).
+       01  DC-LOOKUP-FOUND-SW              PIC X(1).
+           88 DC-LOOKUP-FOUND              VALUE 'Y'.
+           88 DC-LOOKUP-NOT-FOUND          VALUE 'N'.
