@@ -0,0 +1,17 @@
+      * Restart checkpoint for the transaction reader's 200-PROCESS
+      * loop -- last TR-TRANSACTION-ID successfully handled plus how
+      * many detail records had been read at that point, so a restart
+      * run can skip back over already-processed records instead of
+      * reprocessing (and double-reporting) the whole extract.
+      * CKPT-MANIFEST-INDEX remembers which source-manifest entry was
+      * open when the checkpoint was written (0 when there is no
+      * manifest, i.e. the reader is working a single extract), so a
+      * restart in the middle of a multi-source-file run reopens the
+      * same file the checkpoint's record count applies to instead of
+      * starting back over at the first manifest entry.
+       01  CKPT-RECORD.
+           05     CKPT-LAST-TRANSACTION-ID PIC X(32).
+           05     FILLER                   PIC X(1).
+           05     CKPT-RECORD-COUNT        PIC 9(10).
+           05     FILLER                   PIC X(1).
+           05     CKPT-MANIFEST-INDEX      PIC 9(3).
