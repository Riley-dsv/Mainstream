@@ -0,0 +1,34 @@
+      * Letter-to-numeric mapping for IBAN checksum validation
+      * (ISO 7064 MOD 97-10) -- A=10 through Z=35.
+       01  IL-LETTER-VALUES.
+           05     FILLER                PIC X(3) VALUE 'A10'.
+           05     FILLER                PIC X(3) VALUE 'B11'.
+           05     FILLER                PIC X(3) VALUE 'C12'.
+           05     FILLER                PIC X(3) VALUE 'D13'.
+           05     FILLER                PIC X(3) VALUE 'E14'.
+           05     FILLER                PIC X(3) VALUE 'F15'.
+           05     FILLER                PIC X(3) VALUE 'G16'.
+           05     FILLER                PIC X(3) VALUE 'H17'.
+           05     FILLER                PIC X(3) VALUE 'I18'.
+           05     FILLER                PIC X(3) VALUE 'J19'.
+           05     FILLER                PIC X(3) VALUE 'K20'.
+           05     FILLER                PIC X(3) VALUE 'L21'.
+           05     FILLER                PIC X(3) VALUE 'M22'.
+           05     FILLER                PIC X(3) VALUE 'N23'.
+           05     FILLER                PIC X(3) VALUE 'O24'.
+           05     FILLER                PIC X(3) VALUE 'P25'.
+           05     FILLER                PIC X(3) VALUE 'Q26'.
+           05     FILLER                PIC X(3) VALUE 'R27'.
+           05     FILLER                PIC X(3) VALUE 'S28'.
+           05     FILLER                PIC X(3) VALUE 'T29'.
+           05     FILLER                PIC X(3) VALUE 'U30'.
+           05     FILLER                PIC X(3) VALUE 'V31'.
+           05     FILLER                PIC X(3) VALUE 'W32'.
+           05     FILLER                PIC X(3) VALUE 'X33'.
+           05     FILLER                PIC X(3) VALUE 'Y34'.
+           05     FILLER                PIC X(3) VALUE 'Z35'.
+       01  IL-LETTER-TABLE REDEFINES IL-LETTER-VALUES.
+           05     IL-LETTER-ENTRY OCCURS 26 TIMES
+                  INDEXED BY IL-IDX.
+                  10 IL-LETTER          PIC X(1).
+                  10 IL-VALUE           PIC 9(2).
