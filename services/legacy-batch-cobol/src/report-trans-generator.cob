@@ -0,0 +1,129 @@
+      *> Settlement report writer, CALLed once per transaction record
+      *> from main-cobol-orchestrator's main loop.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. report-trans-generator.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 25042026.
+       DATE-MODIFIED. 09082026.
+              DATE-COMPILED. 25042026.
+      *> 09082026 Riley - added a VALUE-DATE column showing the
+      *> transaction's settlement date (TR-VALUE-DATE) alongside the
+      *> existing operation DATE-TIME column, now that the extract
+      *> carries the two dates separately.
+      *> 29042026 Riley - 000-MAIN now checks for main-cobol-
+      *> orchestrator's preflight sentinel before opening the report
+      *> file, so the orchestrator's startup availability check can
+      *> CALL this program without it touching the real report file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETTLEMENT-REPORT-FILE
+                  ASSIGN TO WS-REPORT-FILE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SETTLEMENT-REPORT-FILE.
+       01 RPT-REPORT-LINE            PIC X(153).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REPORT-FILE-PATH PIC X(255) VALUE
+                       "../../../reports/settlement-report.dat".
+       01 WS-REPORT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+       01 RPT-HEADING-LINE.
+           05 FILLER PIC X(32) VALUE "TRANSACTION-ID".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(19) VALUE "DATE-TIME".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "VALUE-DATE".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "TYP".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "AMOUNT".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "CCY".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(27) VALUE "SENDER-IBAN".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(27) VALUE "RECEIVER-IBAN".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-TRANSACTION-ID     PIC X(32).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 RPT-DATE-TIME          PIC X(19).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 RPT-VALUE-DATE         PIC X(10).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 RPT-TYPE               PIC X(3).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 RPT-AMOUNT             PIC Z(9)9.99.
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 RPT-CURRENCY           PIC X(3).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 RPT-SENDER-IBAN        PIC X(27).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 RPT-RECEIVER-IBAN      PIC X(27).
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-OPEN-REPORT
+           END-IF
+           IF WS-REPORT-FILE-STATUS = '00'
+              PERFORM 200-WRITE-DETAIL
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "report-trans-generator: file status "
+                 WS-REPORT-FILE-STATUS
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           EXIT PROGRAM.
+
+       100-OPEN-REPORT.
+           SET WS-FIRST-CALL TO FALSE
+           OPEN OUTPUT SETTLEMENT-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS = '00'
+              MOVE RPT-HEADING-LINE TO RPT-REPORT-LINE
+              WRITE RPT-REPORT-LINE
+           END-IF.
+
+       200-WRITE-DETAIL.
+           MOVE TR-TRANSACTION-ID TO RPT-TRANSACTION-ID
+           MOVE TR-TRANSACTION-TYPE TO RPT-TYPE
+           MOVE TR-AMOUNT TO RPT-AMOUNT
+           MOVE TR-CURRENCY TO RPT-CURRENCY
+           MOVE TR-SENDER-IBAN TO RPT-SENDER-IBAN
+           MOVE TR-RECEIVER-IBAN TO RPT-RECEIVER-IBAN
+           PERFORM 210-FORMAT-DATE-TIME
+           PERFORM 220-FORMAT-VALUE-DATE
+           MOVE RPT-DETAIL-LINE TO RPT-REPORT-LINE
+           WRITE RPT-REPORT-LINE.
+
+       210-FORMAT-DATE-TIME.
+           STRING TR-OPERATION-DATE (1:4) "-"
+                  TR-OPERATION-DATE (5:2) "-"
+                  TR-OPERATION-DATE (7:2) " "
+                  TR-OPERATION-TIME (1:2) ":"
+                  TR-OPERATION-TIME (3:2) ":"
+                  TR-OPERATION-TIME (5:2)
+                  DELIMITED BY SIZE INTO RPT-DATE-TIME
+           END-STRING.
+
+       220-FORMAT-VALUE-DATE.
+           STRING TR-VALUE-DATE (1:4) "-"
+                  TR-VALUE-DATE (5:2) "-"
+                  TR-VALUE-DATE (7:2)
+                  DELIMITED BY SIZE INTO RPT-VALUE-DATE
+           END-STRING.
