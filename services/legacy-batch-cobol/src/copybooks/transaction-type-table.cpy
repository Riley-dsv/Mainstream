@@ -0,0 +1,13 @@
+      * Known transaction-type codes. Also used by the type-driven
+      * routing logic in the orchestrator, since reversals and fees
+      * are handled differently there from ordinary payments.
+       01  TT-TYPE-VALUES.
+           05     FILLER                PIC X(3) VALUE 'PAY'.
+           05     FILLER                PIC X(3) VALUE 'FEE'.
+           05     FILLER                PIC X(3) VALUE 'REV'.
+       01  TT-TYPE-TABLE REDEFINES TT-TYPE-VALUES.
+           05     TT-TYPE-ENTRY OCCURS 3 TIMES
+                  INDEXED BY TT-IDX.
+                  10 TT-TYPE-CODE       PIC X(3).
+       01  TT-LOOKUP-FOUND-SW           PIC X(1).
+           88 TT-LOOKUP-FOUND           VALUE 'Y' FALSE 'N'.
