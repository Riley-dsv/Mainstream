@@ -0,0 +1,9 @@
+      * Well-known sentinel transaction ID. main-cobol-orchestrator's
+      * preflight check MOVEs this into TR-TRANSACTION-ID and CALLs
+      * each sub-program with it before the main loop starts; every
+      * sub-program tests for it as the very first thing it does and,
+      * if seen, returns immediately without opening any file or
+      * touching its accumulators -- this confirms the CALL actually
+      * resolves without the sub-program doing any real work.
+       01  PF-SENTINEL-ID PIC X(32) VALUE
+              'PREFLIGHT-PING-DO-NOT-PROCESS'.
