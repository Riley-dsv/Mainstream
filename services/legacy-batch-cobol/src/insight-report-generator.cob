@@ -0,0 +1,416 @@
+      *> End-of-run insight summary. Gets one CALL per transaction (to
+      *> accumulate breakdowns by currency/type/source system) and a
+      *> final CALL with LK-FINALIZE-FLAG = 'Y' that writes the report.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. insight-report-generator.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 26042026.
+       DATE-MODIFIED. 03052026.
+              DATE-COMPILED. 26042026.
+      *> 29042026 Riley - 000-MAIN checks for main-cobol-orchestrator's
+      *> preflight sentinel before touching the accumulator tables or
+      *> the summary file, so the orchestrator's startup availability
+      *> check can CALL this program without corrupting a real run's
+      *> in-flight totals.
+      *> 30042026 Riley - now also accumulates LK-AMOUNT-BASE (the
+      *> USD-equivalent amount the reader computes per record) and
+      *> prints it as a grand total ahead of the per-currency
+      *> breakdown, so a multi-currency run has one figure that is
+      *> comparable across every TR-CURRENCY it saw.
+      *> 03052026 Riley - added a BY BORDER STATUS breakdown: a
+      *> transaction is DOMESTIC when the sender and receiver IBAN
+      *> country codes (the first two characters of each IBAN) match,
+      *> CROSS-BORDER otherwise. Only two categories ever apply, so
+      *> this uses a pair of plain counters instead of the OCCURS
+      *> tables the other breakdowns use for their open-ended code
+      *> lists.
+      *> 09082026 Riley - added BY SENDER COUNTRY and BY RECEIVER
+      *> COUNTRY breakdowns (the IBAN's first two characters), the same
+      *> OCCURS/SEARCH idiom as the currency/type/source tables, so an
+      *> uneven split within a CROSS-BORDER total can be traced back to
+      *> the countries actually driving it. Also added an
+      *> INS-*-COUNT < 20 bounds guard to every accumulator table
+      *> (currency, type, source, and the two new country tables)
+      *> before adding a new entry, matching WS-SEEN-ID-TABLE's guard in
+      *> batch-transaction-reader -- a 21st distinct code used to have
+      *> nowhere to go but into the next table entry's memory, now it is
+      *> silently dropped from the breakdown instead of corrupting
+      *> WORKING-STORAGE. Also widened INS-BASE-AMOUNT-DISPLAY from
+      *> PIC Z(12)9.99 to PIC Z(13)9.99 to match INS-GRAND-TOTAL-BASE's
+      *> full PIC 9(14)V99 capacity, which a large multi-currency run's
+      *> grand total was one digit away from overflowing.
+      *> 09082026 Riley - widened INS-AMOUNT-DISPLAY from PIC Z(10)9.99
+      *> to PIC Z(11)9.99 to match the PIC 9(12)V99 source fields it
+      *> displays, same class of truncation as CAL-AMOUNT-BASE above.
+      *> Also changed 210/220/240/250/260-ACCUMULATE-* (BY TYPE, BY
+      *> SOURCE SYSTEM, BY BORDER STATUS, BY SENDER COUNTRY, BY RECEIVER
+      *> COUNTRY) to accumulate LK-AMOUNT-BASE, the USD-equivalent
+      *> amount, instead of raw TR-AMOUNT -- those breakdowns mix
+      *> transactions in different TR-CURRENCY values into one total, so
+      *> a native-currency sum was not a meaningful figure.
+      *> 200-ACCUMULATE-CURRENCY is deliberately left on TR-AMOUNT --
+      *> every row in that table is already a single currency by
+      *> definition, so its native-currency total is exactly the
+      *> figure a reader wants there.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSIGHT-SUMMARY-FILE
+                  ASSIGN TO WS-SUMMARY-FILE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSIGHT-SUMMARY-FILE.
+       01 INS-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SUMMARY-FILE-PATH PIC X(255) VALUE
+                       "../../../reports/insight-summary.dat".
+       01 WS-SUMMARY-FILE-STATUS PIC X(2) VALUE '00'.
+       COPY "preflight-sentinel".
+
+       01 INS-CURRENCY-TABLE.
+           05 INS-CURRENCY-COUNT     PIC 9(3) VALUE 0.
+           05 INS-CURRENCY-ENTRY OCCURS 20 TIMES
+                  INDEXED BY INS-CUR-IDX.
+                  10 INS-CURRENCY-CODE      PIC X(3).
+                  10 INS-CURRENCY-TXN-COUNT PIC 9(10).
+                  10 INS-CURRENCY-TXN-AMT   PIC 9(12)V99.
+       01 INS-CUR-FOUND-SW PIC X(1).
+           88 INS-CUR-FOUND VALUE 'Y' FALSE 'N'.
+
+       01 INS-TYPE-TABLE.
+           05 INS-TYPE-COUNT         PIC 9(3) VALUE 0.
+           05 INS-TYPE-ENTRY OCCURS 20 TIMES
+                  INDEXED BY INS-TYP-IDX.
+                  10 INS-TYPE-CODE          PIC X(3).
+                  10 INS-TYPE-TXN-COUNT     PIC 9(10).
+                  10 INS-TYPE-TXN-AMT       PIC 9(12)V99.
+       01 INS-TYP-FOUND-SW PIC X(1).
+           88 INS-TYP-FOUND VALUE 'Y' FALSE 'N'.
+
+       01 INS-SOURCE-TABLE.
+           05 INS-SOURCE-COUNT       PIC 9(3) VALUE 0.
+           05 INS-SOURCE-ENTRY OCCURS 20 TIMES
+                  INDEXED BY INS-SRC-IDX.
+                  10 INS-SOURCE-CODE        PIC X(8).
+                  10 INS-SOURCE-TXN-COUNT   PIC 9(10).
+                  10 INS-SOURCE-TXN-AMT     PIC 9(12)V99.
+       01 INS-SRC-FOUND-SW PIC X(1).
+           88 INS-SRC-FOUND VALUE 'Y' FALSE 'N'.
+
+       01 INS-AMOUNT-DISPLAY PIC Z(11)9.99.
+       01 INS-COUNT-DISPLAY  PIC Z(9)9.
+
+       01 INS-GRAND-TOTAL-BASE  PIC 9(14)V99 VALUE 0.
+       01 INS-BASE-AMOUNT-DISPLAY PIC Z(13)9.99.
+
+       01 INS-DOMESTIC-TXN-COUNT     PIC 9(10) VALUE 0.
+       01 INS-DOMESTIC-TXN-AMT       PIC 9(12)V99 VALUE 0.
+       01 INS-CROSSBORDER-TXN-COUNT  PIC 9(10) VALUE 0.
+       01 INS-CROSSBORDER-TXN-AMT    PIC 9(12)V99 VALUE 0.
+
+       01 INS-SENDER-COUNTRY-TABLE.
+           05 INS-SNDCTRY-COUNT      PIC 9(3) VALUE 0.
+           05 INS-SNDCTRY-ENTRY OCCURS 20 TIMES
+                  INDEXED BY INS-SNDCTRY-IDX.
+                  10 INS-SNDCTRY-CODE       PIC X(2).
+                  10 INS-SNDCTRY-TXN-COUNT  PIC 9(10).
+                  10 INS-SNDCTRY-TXN-AMT    PIC 9(12)V99.
+       01 INS-SNDCTRY-FOUND-SW PIC X(1).
+           88 INS-SNDCTRY-FOUND VALUE 'Y' FALSE 'N'.
+
+       01 INS-RECEIVER-COUNTRY-TABLE.
+           05 INS-RCVCTRY-COUNT      PIC 9(3) VALUE 0.
+           05 INS-RCVCTRY-ENTRY OCCURS 20 TIMES
+                  INDEXED BY INS-RCVCTRY-IDX.
+                  10 INS-RCVCTRY-CODE       PIC X(2).
+                  10 INS-RCVCTRY-TXN-COUNT  PIC 9(10).
+                  10 INS-RCVCTRY-TXN-AMT    PIC 9(12)V99.
+       01 INS-RCVCTRY-FOUND-SW PIC X(1).
+           88 INS-RCVCTRY-FOUND VALUE 'Y' FALSE 'N'.
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+       01 LK-ENTRY-READ    PIC 9(10).
+       01 LK-ENTRY-WRITTEN PIC 9(10).
+       01 LK-FINALIZE-FLAG PIC X(1).
+       01 LK-AMOUNT-BASE   PIC 9(12)V99.
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD, LK-ENTRY-READ,
+                 LK-ENTRY-WRITTEN, LK-FINALIZE-FLAG, LK-AMOUNT-BASE.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF LK-FINALIZE-FLAG = 'Y'
+              PERFORM 900-WRITE-SUMMARY
+           ELSE
+              PERFORM 200-ACCUMULATE-CURRENCY
+              PERFORM 210-ACCUMULATE-TYPE
+              PERFORM 220-ACCUMULATE-SOURCE
+              PERFORM 230-ACCUMULATE-BASE-TOTAL
+              PERFORM 240-ACCUMULATE-BORDER-STATUS
+              PERFORM 250-ACCUMULATE-SENDER-COUNTRY
+              PERFORM 260-ACCUMULATE-RECEIVER-COUNTRY
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           EXIT PROGRAM.
+
+       200-ACCUMULATE-CURRENCY.
+           SET INS-CUR-FOUND TO FALSE
+           SET INS-CUR-IDX TO 1
+           SEARCH INS-CURRENCY-ENTRY VARYING INS-CUR-IDX
+              AT END CONTINUE
+              WHEN INS-CURRENCY-CODE (INS-CUR-IDX) = TR-CURRENCY
+                 SET INS-CUR-FOUND TO TRUE
+           END-SEARCH
+           IF INS-CUR-FOUND
+              ADD 1 TO INS-CURRENCY-TXN-COUNT (INS-CUR-IDX)
+              ADD TR-AMOUNT TO INS-CURRENCY-TXN-AMT (INS-CUR-IDX)
+           ELSE
+              IF INS-CURRENCY-COUNT < 20
+                 ADD 1 TO INS-CURRENCY-COUNT
+                 MOVE TR-CURRENCY TO
+                    INS-CURRENCY-CODE (INS-CURRENCY-COUNT)
+                 MOVE 1 TO INS-CURRENCY-TXN-COUNT (INS-CURRENCY-COUNT)
+                 MOVE TR-AMOUNT TO
+                    INS-CURRENCY-TXN-AMT (INS-CURRENCY-COUNT)
+              END-IF
+           END-IF.
+
+       210-ACCUMULATE-TYPE.
+           SET INS-TYP-FOUND TO FALSE
+           SET INS-TYP-IDX TO 1
+           SEARCH INS-TYPE-ENTRY VARYING INS-TYP-IDX
+              AT END CONTINUE
+              WHEN INS-TYPE-CODE (INS-TYP-IDX) = TR-TRANSACTION-TYPE
+                 SET INS-TYP-FOUND TO TRUE
+           END-SEARCH
+           IF INS-TYP-FOUND
+              ADD 1 TO INS-TYPE-TXN-COUNT (INS-TYP-IDX)
+              ADD LK-AMOUNT-BASE TO INS-TYPE-TXN-AMT (INS-TYP-IDX)
+           ELSE
+              IF INS-TYPE-COUNT < 20
+                 ADD 1 TO INS-TYPE-COUNT
+                 MOVE TR-TRANSACTION-TYPE TO
+                    INS-TYPE-CODE (INS-TYPE-COUNT)
+                 MOVE 1 TO INS-TYPE-TXN-COUNT (INS-TYPE-COUNT)
+                 MOVE LK-AMOUNT-BASE TO
+                    INS-TYPE-TXN-AMT (INS-TYPE-COUNT)
+              END-IF
+           END-IF.
+
+       220-ACCUMULATE-SOURCE.
+           SET INS-SRC-FOUND TO FALSE
+           SET INS-SRC-IDX TO 1
+           SEARCH INS-SOURCE-ENTRY VARYING INS-SRC-IDX
+              AT END CONTINUE
+              WHEN INS-SOURCE-CODE (INS-SRC-IDX) = TR-SOURCE-SYSTEM
+                 SET INS-SRC-FOUND TO TRUE
+           END-SEARCH
+           IF INS-SRC-FOUND
+              ADD 1 TO INS-SOURCE-TXN-COUNT (INS-SRC-IDX)
+              ADD LK-AMOUNT-BASE TO INS-SOURCE-TXN-AMT (INS-SRC-IDX)
+           ELSE
+              IF INS-SOURCE-COUNT < 20
+                 ADD 1 TO INS-SOURCE-COUNT
+                 MOVE TR-SOURCE-SYSTEM TO
+                    INS-SOURCE-CODE (INS-SOURCE-COUNT)
+                 MOVE 1 TO INS-SOURCE-TXN-COUNT (INS-SOURCE-COUNT)
+                 MOVE LK-AMOUNT-BASE TO
+                    INS-SOURCE-TXN-AMT (INS-SOURCE-COUNT)
+              END-IF
+           END-IF.
+
+       230-ACCUMULATE-BASE-TOTAL.
+           ADD LK-AMOUNT-BASE TO INS-GRAND-TOTAL-BASE.
+
+       240-ACCUMULATE-BORDER-STATUS.
+           IF TR-SENDER-IBAN (1:2) = TR-RECEIVER-IBAN (1:2)
+              ADD 1 TO INS-DOMESTIC-TXN-COUNT
+              ADD LK-AMOUNT-BASE TO INS-DOMESTIC-TXN-AMT
+           ELSE
+              ADD 1 TO INS-CROSSBORDER-TXN-COUNT
+              ADD LK-AMOUNT-BASE TO INS-CROSSBORDER-TXN-AMT
+           END-IF.
+
+       250-ACCUMULATE-SENDER-COUNTRY.
+           SET INS-SNDCTRY-FOUND TO FALSE
+           SET INS-SNDCTRY-IDX TO 1
+           SEARCH INS-SNDCTRY-ENTRY VARYING INS-SNDCTRY-IDX
+              AT END CONTINUE
+              WHEN INS-SNDCTRY-CODE (INS-SNDCTRY-IDX)
+                 = TR-SENDER-IBAN (1:2)
+                 SET INS-SNDCTRY-FOUND TO TRUE
+           END-SEARCH
+           IF INS-SNDCTRY-FOUND
+              ADD 1 TO INS-SNDCTRY-TXN-COUNT (INS-SNDCTRY-IDX)
+              ADD LK-AMOUNT-BASE TO
+                 INS-SNDCTRY-TXN-AMT (INS-SNDCTRY-IDX)
+           ELSE
+              IF INS-SNDCTRY-COUNT < 20
+                 ADD 1 TO INS-SNDCTRY-COUNT
+                 MOVE TR-SENDER-IBAN (1:2) TO
+                    INS-SNDCTRY-CODE (INS-SNDCTRY-COUNT)
+                 MOVE 1 TO INS-SNDCTRY-TXN-COUNT (INS-SNDCTRY-COUNT)
+                 MOVE LK-AMOUNT-BASE TO
+                    INS-SNDCTRY-TXN-AMT (INS-SNDCTRY-COUNT)
+              END-IF
+           END-IF.
+
+       260-ACCUMULATE-RECEIVER-COUNTRY.
+           SET INS-RCVCTRY-FOUND TO FALSE
+           SET INS-RCVCTRY-IDX TO 1
+           SEARCH INS-RCVCTRY-ENTRY VARYING INS-RCVCTRY-IDX
+              AT END CONTINUE
+              WHEN INS-RCVCTRY-CODE (INS-RCVCTRY-IDX)
+                 = TR-RECEIVER-IBAN (1:2)
+                 SET INS-RCVCTRY-FOUND TO TRUE
+           END-SEARCH
+           IF INS-RCVCTRY-FOUND
+              ADD 1 TO INS-RCVCTRY-TXN-COUNT (INS-RCVCTRY-IDX)
+              ADD LK-AMOUNT-BASE TO
+                 INS-RCVCTRY-TXN-AMT (INS-RCVCTRY-IDX)
+           ELSE
+              IF INS-RCVCTRY-COUNT < 20
+                 ADD 1 TO INS-RCVCTRY-COUNT
+                 MOVE TR-RECEIVER-IBAN (1:2) TO
+                    INS-RCVCTRY-CODE (INS-RCVCTRY-COUNT)
+                 MOVE 1 TO INS-RCVCTRY-TXN-COUNT (INS-RCVCTRY-COUNT)
+                 MOVE LK-AMOUNT-BASE TO
+                    INS-RCVCTRY-TXN-AMT (INS-RCVCTRY-COUNT)
+              END-IF
+           END-IF.
+
+       900-WRITE-SUMMARY.
+           OPEN OUTPUT INSIGHT-SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS NOT = '00'
+              DISPLAY "insight-report-generator: file status "
+                 WS-SUMMARY-FILE-STATUS
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              MOVE SPACES TO INS-REPORT-LINE
+              STRING "RECORDS READ: " LK-ENTRY-READ
+                 " WRITTEN: " LK-ENTRY-WRITTEN
+                 DELIMITED BY SIZE INTO INS-REPORT-LINE
+              END-STRING
+              WRITE INS-REPORT-LINE
+              MOVE INS-GRAND-TOTAL-BASE TO INS-BASE-AMOUNT-DISPLAY
+              MOVE SPACES TO INS-REPORT-LINE
+              STRING "GRAND TOTAL (USD EQUIVALENT): "
+                 INS-BASE-AMOUNT-DISPLAY
+                 DELIMITED BY SIZE INTO INS-REPORT-LINE
+              END-STRING
+              WRITE INS-REPORT-LINE
+              MOVE "BY CURRENCY" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 910-WRITE-CURRENCY-LINE
+                 VARYING INS-CUR-IDX FROM 1 BY 1
+                 UNTIL INS-CUR-IDX > INS-CURRENCY-COUNT
+              MOVE "BY TRANSACTION TYPE" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 920-WRITE-TYPE-LINE
+                 VARYING INS-TYP-IDX FROM 1 BY 1
+                 UNTIL INS-TYP-IDX > INS-TYPE-COUNT
+              MOVE "BY SOURCE SYSTEM" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 930-WRITE-SOURCE-LINE
+                 VARYING INS-SRC-IDX FROM 1 BY 1
+                 UNTIL INS-SRC-IDX > INS-SOURCE-COUNT
+              MOVE "BY BORDER STATUS" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 940-WRITE-BORDER-LINES
+              MOVE "BY SENDER COUNTRY" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 950-WRITE-SNDCTRY-LINE
+                 VARYING INS-SNDCTRY-IDX FROM 1 BY 1
+                 UNTIL INS-SNDCTRY-IDX > INS-SNDCTRY-COUNT
+              MOVE "BY RECEIVER COUNTRY" TO INS-REPORT-LINE
+              WRITE INS-REPORT-LINE
+              PERFORM 960-WRITE-RCVCTRY-LINE
+                 VARYING INS-RCVCTRY-IDX FROM 1 BY 1
+                 UNTIL INS-RCVCTRY-IDX > INS-RCVCTRY-COUNT
+              CLOSE INSIGHT-SUMMARY-FILE
+           END-IF.
+
+       910-WRITE-CURRENCY-LINE.
+           MOVE INS-CURRENCY-TXN-COUNT (INS-CUR-IDX)
+              TO INS-COUNT-DISPLAY
+           MOVE INS-CURRENCY-TXN-AMT (INS-CUR-IDX) TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  " INS-CURRENCY-CODE (INS-CUR-IDX)
+              " COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
+
+       920-WRITE-TYPE-LINE.
+           MOVE INS-TYPE-TXN-COUNT (INS-TYP-IDX) TO INS-COUNT-DISPLAY
+           MOVE INS-TYPE-TXN-AMT (INS-TYP-IDX) TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  " INS-TYPE-CODE (INS-TYP-IDX)
+              " COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
+
+       930-WRITE-SOURCE-LINE.
+           MOVE INS-SOURCE-TXN-COUNT (INS-SRC-IDX) TO INS-COUNT-DISPLAY
+           MOVE INS-SOURCE-TXN-AMT (INS-SRC-IDX) TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  " INS-SOURCE-CODE (INS-SRC-IDX)
+              " COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
+
+       940-WRITE-BORDER-LINES.
+           MOVE INS-DOMESTIC-TXN-COUNT TO INS-COUNT-DISPLAY
+           MOVE INS-DOMESTIC-TXN-AMT TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  DOMESTIC COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE
+           MOVE INS-CROSSBORDER-TXN-COUNT TO INS-COUNT-DISPLAY
+           MOVE INS-CROSSBORDER-TXN-AMT TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  CROSS-BORDER COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
+
+       950-WRITE-SNDCTRY-LINE.
+           MOVE INS-SNDCTRY-TXN-COUNT (INS-SNDCTRY-IDX)
+              TO INS-COUNT-DISPLAY
+           MOVE INS-SNDCTRY-TXN-AMT (INS-SNDCTRY-IDX)
+              TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  " INS-SNDCTRY-CODE (INS-SNDCTRY-IDX)
+              " COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
+
+       960-WRITE-RCVCTRY-LINE.
+           MOVE INS-RCVCTRY-TXN-COUNT (INS-RCVCTRY-IDX)
+              TO INS-COUNT-DISPLAY
+           MOVE INS-RCVCTRY-TXN-AMT (INS-RCVCTRY-IDX)
+              TO INS-AMOUNT-DISPLAY
+           MOVE SPACES TO INS-REPORT-LINE
+           STRING "  " INS-RCVCTRY-CODE (INS-RCVCTRY-IDX)
+              " COUNT " INS-COUNT-DISPLAY
+              " AMOUNT " INS-AMOUNT-DISPLAY
+              DELIMITED BY SIZE INTO INS-REPORT-LINE
+           END-STRING
+           WRITE INS-REPORT-LINE.
