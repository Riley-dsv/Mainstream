@@ -0,0 +1,12 @@
+      * One line per source-system extract file to be processed in a
+      * single run -- lets operations point this reader at more than
+      * one day's or system's extract without concatenating them by
+      * hand first. Files are processed in the order they appear here,
+      * each keyed by the TR-SOURCE-SYSTEM its detail records are
+      * expected to carry. Optional: if no manifest is present, the
+      * reader falls straight back to the single TRANSACTION_EXTRACT_
+      * PATH extract exactly as before.
+       01  MFT-RECORD.
+           05     MFT-SOURCE-SYSTEM        PIC X(8).
+           05     FILLER                   PIC X(1).
+           05     MFT-FILE-PATH            PIC X(255).
