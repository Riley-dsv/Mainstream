@@ -0,0 +1,8 @@
+      * Persistent record of one transaction ID the reader has already
+      * accepted as processed, one record per line. Loaded back in at
+      * the start of every run and rewritten in full on a clean finish
+      * so a transaction ID that has already gone through -- whether
+      * earlier in this run or in a previous one -- is caught as a
+      * duplicate instead of being processed twice.
+       01  SID-RECORD.
+           05     SID-TRANSACTION-ID       PIC X(32).
