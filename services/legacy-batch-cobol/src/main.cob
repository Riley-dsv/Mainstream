@@ -1,44 +1,471 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-cobol-orchestrator.
        AUTHOR. Riley.
-              DATE-WRITTEN. 24042026. 
-       DATE-MODIFIED. 24042026.
+              DATE-WRITTEN. 24042026.
+       DATE-MODIFIED. 09082026.
+      *> 09082026 Riley - batch-transaction-reader now also takes
+      *> WS-DRY-RUN-SW so a dry run's clean finish no longer persists
+      *> that run's transaction IDs into the duplicate-ID log or clears
+      *> the restart checkpoint -- a dry-run vet of an extract was
+      *> corrupting the very next real run's duplicate detection and
+      *> could wipe out a genuine restart point.
+      *> 09082026 Riley - added large-transaction alerting for the
+      *> compliance desk: any valid record whose USD-equivalent amount
+      *> meets or exceeds WS-ALERT-THRESHOLD (overridable via
+      *> COMPLIANCE_ALERT_THRESHOLD, default $10,000) is CALLed out to
+      *> the new compliance-alert-writer alongside the existing
+      *> settlement/ledger handling, added to the preflight check the
+      *> same way the other sub-programs are, and skipped like every
+      *> other output-producing CALL when BATCH_DRY_RUN is set.
+      *> 09082026 Riley - added a BATCH_DRY_RUN environment override so
+      *> operations can request a simulation run: records are still
+      *> read, validated, routed by type and reconciled against the
+      *> control totals exactly as normal, but the calls that actually
+      *> write the reject file, the settlement/fee/reversal ledgers and
+      *> the insight summary are skipped, and the run's audit-log entry
+      *> is marked to show it was a dry run rather than a real one.
+      *> 25042026 Riley - added control-total reconciliation against the
+      *> companion control file so an early-terminated run gets flagged
+      *> out-of-balance instead of just printing two raw counters.
+      *> 26042026 Riley - insight-report-generator now gets one CALL per
+      *> record (to accumulate currency/type/source breakdowns) plus a
+      *> final CALL with WS-INSIGHT-FINALIZE set to write the summary,
+      *> instead of a single CALL with just the two run counters.
+      *> 29042026 Riley - batch-transaction-reader now hands back a
+      *> field-level validation result with every record. Invalid
+      *> records still count toward the read total (so control-total
+      *> reconciliation still matches the raw extract) but are no
+      *> longer forwarded to report-trans-generator/insight-report-
+      *> generator.
+      *> 29042026 Riley - invalid records are now CALLed out to
+      *> transaction-reject-writer instead of just being DISPLAYed and
+      *> dropped, so they land on a reviewable reject file.
+      *> 29042026 Riley - added a preflight check ahead of the main
+      *> loop that CALLs each sub-program with the well-known
+      *> PF-SENTINEL-ID transaction ID (which every sub-program
+      *> recognizes and returns on immediately, without touching any
+      *> file) so a sub-program that fails to link/resolve is caught
+      *> before the run gets underway, instead of aborting partway
+      *> through the first real record.
+      *> 30042026 Riley - batch-transaction-reader now also hands back
+      *> a USD-equivalent amount per record; a running WS-TOTAL-AMOUNT-
+      *> BASE is kept here and forwarded to insight-report-generator so
+      *> the summary report can show one grand total across every
+      *> TR-CURRENCY seen in the run, not just the per-currency
+      *> breakdown.
+      *> 30042026 Riley - added type-driven routing for valid records:
+      *> a FEE also gets CALLed out to fee-ledger-writer so fee income
+      *> shows up on its own ledger, and a REV gets CALLed out to
+      *> reversal-ledger-writer and is netted OUT of WS-TOTAL-AMOUNT-
+      *> BASE instead of added to it, since a reversal is money coming
+      *> back rather than new settlement volume. PAY is unaffected.
+      *> 01052026 Riley - added a persistent audit-log record for every
+      *> run: AUD-RUN-ID comes from a small run counter that keeps
+      *> climbing across the life of the system, and one AUD-RUN-RECORD
+      *> is appended to audit-log.dat whether the run finishes normally
+      *> or is stopped early by the preflight check, so operations has
+      *> a permanent history of every run instead of just whatever the
+      *> latest settlement report/insight summary happen to show.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+                  ASSIGN TO WS-CONTROL-FILE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE
+                  ASSIGN TO WS-AUDIT-LOG-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT AUDIT-COUNTER-FILE
+                  ASSIGN TO WS-AUDIT-COUNTER-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-COUNTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE.
+       COPY "control-total-record".
+
+       FD AUDIT-LOG-FILE.
+       COPY "audit-run-record".
+
+       FD AUDIT-COUNTER-FILE.
+       COPY "audit-run-counter".
+
        WORKING-STORAGE SECTION.
        01 WS-READER-STATUS PIC 9(1)  VALUE 0.
        01 WS-WRITER-STATUS PIC 9(1)  VALUE 0.
        01 WS-ENTRY-READ    PIC 9(10) VALUE 0.
        01 WS-ENTRY-WRITTEN PIC 9(10) VALUE 0.
+       01 WS-TOTAL-AMOUNT-READ PIC 9(10)V99 VALUE 0.
+       01 WS-CONTROL-FILE-PATH PIC X(255) VALUE
+                       "../../../sample-data/control-total.dat".
+       01 WS-CONTROL-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CONTROL-AVAILABLE-SW PIC X(1) VALUE 'N'.
+           88 WS-CONTROL-AVAILABLE VALUE 'Y' FALSE 'N'.
+       01 WS-BALANCE-SW PIC X(1) VALUE 'Y'.
+           88 WS-IN-BALANCE VALUE 'Y'.
+           88 WS-OUT-OF-BALANCE VALUE 'N'.
+       01 WS-INSIGHT-FINALIZE-SW PIC X(1) VALUE 'N'.
+           88 WS-INSIGHT-FINALIZE VALUE 'Y' FALSE 'N'.
+       01 WS-READER-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-READER-RECORD-VALID VALUE 'Y' FALSE 'N'.
+       01 WS-READER-VALIDATION-REASON PIC X(40) VALUE SPACES.
+       01 WS-READER-AMOUNT-BASE PIC 9(12)V99 VALUE 0.
+       01 WS-TOTAL-AMOUNT-BASE PIC S9(14)V99 VALUE 0.
+       01 WS-PREFLIGHT-PGM-NAME PIC X(30).
+       01 WS-PREFLIGHT-FAILED-SW PIC X(1) VALUE 'N'.
+           88 WS-PREFLIGHT-FAILED VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+      *> Persistent per-run audit log -- one AUD-RUN-RECORD appended to
+      *> audit-log.dat every time this program runs, regardless of how
+      *> the run turns out.
+       01 WS-AUDIT-LOG-PATH PIC X(255) VALUE
+                       "../../../reports/audit-log.dat".
+       01 WS-AUDIT-LOG-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-COUNTER-PATH PIC X(255) VALUE
+                       "../../../checkpoints/audit-run-counter.dat".
+       01 WS-AUDIT-COUNTER-STATUS PIC X(2) VALUE '00'.
+       01 WS-RUN-ID PIC 9(6) VALUE 0.
+       01 WS-RUN-START-DATE PIC 9(8) VALUE 0.
+       01 WS-RUN-START-TIME PIC 9(6) VALUE 0.
+       01 WS-RUN-END-DATE PIC 9(8) VALUE 0.
+       01 WS-RUN-END-TIME PIC 9(6) VALUE 0.
+
+      *> Dry-run/simulation mode -- reads, validates, and reconciles
+      *> exactly as a normal run does, but does not CALL any of the
+      *> sub-programs that actually write a report, a ledger, or the
+      *> reject file, so operations can see what a run would do
+      *> without touching any of the output files.
+       01 WS-DRY-RUN-SW PIC X(1) VALUE 'N'.
+           88 WS-DRY-RUN VALUE 'Y' FALSE 'N'.
+       01 WS-DRY-RUN-OVERRIDE PIC X(1) VALUE SPACES.
+
+      *> Large-transaction alerting for the compliance desk -- any valid
+      *> record whose USD-equivalent amount meets or exceeds
+      *> WS-ALERT-THRESHOLD gets CALLed out to compliance-alert-writer
+      *> alongside the usual settlement/ledger handling. The threshold
+      *> is compared against the USD-equivalent base amount (not the
+      *> raw TR-AMOUNT) so it means the same thing regardless of
+      *> TR-CURRENCY. COMPLIANCE_ALERT_THRESHOLD, if set, gives the
+      *> threshold in whole USD dollars (no cents) -- plenty of
+      *> precision for a compliance cutoff.
+       01 WS-ALERT-THRESHOLD PIC 9(12)V99 VALUE 10000.00.
+       01 WS-ALERT-THRESHOLD-OVERRIDE PIC 9(12) VALUE 0.
        COPY "transaction-copybook".
        PROCEDURE DIVISION.
        000-MAIN.
            DISPLAY "Starting main loop"
+           PERFORM 002-CHECK-DRY-RUN
+           PERFORM 003-LOAD-ALERT-THRESHOLD
+           PERFORM 005-START-AUDIT-LOG
+           PERFORM 010-PREFLIGHT-CHECK
+           PERFORM 050-READ-CONTROL-TOTALS
            PERFORM UNTIL WS-READER-STATUS = 1
               DISPLAY "Calling reader..."
-              CALL "batch-transaction-reader" USING TRANSACTION-RECORD
+              CALL "batch-transaction-reader"
+                   USING TRANSACTION-RECORD, WS-READER-VALID-SW,
+                      WS-READER-VALIDATION-REASON,
+                      WS-READER-AMOUNT-BASE, WS-DRY-RUN-SW
               DISPLAY "Reader RETURN-CODE: " RETURN-CODE
               MOVE RETURN-CODE TO WS-READER-STATUS
               DISPLAY "WS-READER-STATUS: " WS-READER-STATUS
-              COMPUTE WS-ENTRY-READ = WS-ENTRY-READ + 1 
               IF WS-READER-STATUS = 0
-                 DISPLAY "Calling formatter..."
-                 CALL "report-trans-generator" USING TRANSACTION-RECORD
-                 DISPLAY "Formatter RETURN-CODE: " RETURN-CODE
-                 MOVE RETURN-CODE TO WS-WRITER-STATUS
-                 IF WS-WRITER-STATUS = 1
-                    DISPLAY "Error in transaction-formatter.cob"
+                 COMPUTE WS-ENTRY-READ = WS-ENTRY-READ + 1
+                 COMPUTE WS-TOTAL-AMOUNT-READ =
+                    WS-TOTAL-AMOUNT-READ + TR-AMOUNT
+                 IF NOT WS-READER-RECORD-VALID
+                    DISPLAY "Skipping invalid transaction "
+                       TR-TRANSACTION-ID ": "
+                       WS-READER-VALIDATION-REASON
+                    IF NOT WS-DRY-RUN
+                       CALL "transaction-reject-writer"
+                            USING TRANSACTION-RECORD,
+                               WS-READER-VALIDATION-REASON
+                    END-IF
                  ELSE
-                    COMPUTE WS-ENTRY-WRITTEN = WS-ENTRY-WRITTEN + 1
+                    DISPLAY "Calling formatter..."
+                    IF WS-DRY-RUN
+                       MOVE 0 TO RETURN-CODE
+                    ELSE
+                       CALL "report-trans-generator"
+                            USING TRANSACTION-RECORD
+                    END-IF
+                    DISPLAY "Formatter RETURN-CODE: " RETURN-CODE
+                    MOVE RETURN-CODE TO WS-WRITER-STATUS
+                    IF WS-WRITER-STATUS = 1
+                       DISPLAY "Error in transaction-formatter.cob"
+                    ELSE
+                       COMPUTE WS-ENTRY-WRITTEN = WS-ENTRY-WRITTEN + 1
+                    END-IF
+                    PERFORM 230-ROUTE-BY-TYPE
+                    PERFORM 240-CHECK-COMPLIANCE-ALERT
+                    SET WS-INSIGHT-FINALIZE TO FALSE
+                    CALL 'insight-report-generator'
+                         USING TRANSACTION-RECORD
+                         BY REFERENCE WS-ENTRY-READ
+                         BY REFERENCE WS-ENTRY-WRITTEN
+                         BY REFERENCE WS-INSIGHT-FINALIZE-SW
+                         BY REFERENCE WS-READER-AMOUNT-BASE
                  END-IF
               END-IF
            END-PERFORM
            DISPLAY "Loop ended"
-           CALL 'insight-report-generator' 
-                USING BY CONTENT WS-ENTRY-READ 
-                BY CONTENT WS-ENTRY-WRITTEN
-           MOVE RETURN-CODE TO WS-READER-STATUS
-           IF WS-WRITER-STATUS = 1
-              DISPLAY "Error while reading final report"
+           PERFORM 060-CHECK-CONTROL-TOTALS
+           DISPLAY "Total amount (USD equiv): "
+              WS-TOTAL-AMOUNT-BASE
+           SET WS-INSIGHT-FINALIZE TO TRUE
+           IF NOT WS-DRY-RUN
+              CALL 'insight-report-generator'
+                   USING TRANSACTION-RECORD
+                   BY REFERENCE WS-ENTRY-READ
+                   BY REFERENCE WS-ENTRY-WRITTEN
+                   BY REFERENCE WS-INSIGHT-FINALIZE-SW
+                   BY REFERENCE WS-READER-AMOUNT-BASE
+              MOVE RETURN-CODE TO WS-READER-STATUS
+              IF WS-WRITER-STATUS = 1
+                 DISPLAY "Error while reading final report"
+              END-IF
+           ELSE
+              MOVE 0 TO RETURN-CODE
            END-IF
+           PERFORM 070-WRITE-AUDIT-LOG
            STOP RUN.
+
+       002-CHECK-DRY-RUN.
+           MOVE SPACES TO WS-DRY-RUN-OVERRIDE
+           ACCEPT WS-DRY-RUN-OVERRIDE FROM ENVIRONMENT "BATCH_DRY_RUN"
+           IF WS-DRY-RUN-OVERRIDE = 'Y'
+              SET WS-DRY-RUN TO TRUE
+              DISPLAY "*** DRY RUN MODE - reports, ledgers, and the "
+                 "reject file will not be written ***"
+           END-IF.
+
+       003-LOAD-ALERT-THRESHOLD.
+           ACCEPT WS-ALERT-THRESHOLD-OVERRIDE
+              FROM ENVIRONMENT "COMPLIANCE_ALERT_THRESHOLD"
+           IF WS-ALERT-THRESHOLD-OVERRIDE > 0
+              MOVE WS-ALERT-THRESHOLD-OVERRIDE TO WS-ALERT-THRESHOLD
+              DISPLAY "Compliance alert threshold set to "
+                 WS-ALERT-THRESHOLD
+           END-IF.
+
+       005-START-AUDIT-LOG.
+           ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           PERFORM 006-NEXT-RUN-ID.
+
+       006-NEXT-RUN-ID.
+           MOVE 1 TO WS-RUN-ID
+           OPEN INPUT AUDIT-COUNTER-FILE
+           IF WS-AUDIT-COUNTER-STATUS = '00'
+              READ AUDIT-COUNTER-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE AUD-NEXT-RUN-ID TO WS-RUN-ID
+              END-READ
+              CLOSE AUDIT-COUNTER-FILE
+           END-IF
+           COMPUTE AUD-NEXT-RUN-ID = WS-RUN-ID + 1
+           OPEN OUTPUT AUDIT-COUNTER-FILE
+           IF WS-AUDIT-COUNTER-STATUS = '00'
+              WRITE AUD-COUNTER-RECORD
+              CLOSE AUDIT-COUNTER-FILE
+           END-IF.
+
+       010-PREFLIGHT-CHECK.
+           MOVE PF-SENTINEL-ID TO TR-TRANSACTION-ID
+           PERFORM 011-CHECK-READER
+           PERFORM 012-CHECK-FORMATTER
+           PERFORM 013-CHECK-REJECT-WRITER
+           PERFORM 014-CHECK-INSIGHT
+           PERFORM 015-CHECK-FEE-LEDGER
+           PERFORM 016-CHECK-REVERSAL-LEDGER
+           PERFORM 017-CHECK-COMPLIANCE-ALERT
+           MOVE SPACES TO TRANSACTION-RECORD
+           IF WS-PREFLIGHT-FAILED
+              DISPLAY "*** PREFLIGHT FAILED - a required sub-program "
+                 "is unavailable, aborting run ***"
+              PERFORM 070-WRITE-AUDIT-LOG
+              STOP RUN
+           END-IF.
+
+       070-WRITE-AUDIT-LOG.
+           ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           MOVE SPACES TO AUD-RUN-RECORD
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-RUN-START-DATE TO AUD-RUN-START-DATE
+           MOVE WS-RUN-START-TIME TO AUD-RUN-START-TIME
+           MOVE WS-RUN-END-DATE TO AUD-RUN-END-DATE
+           MOVE WS-RUN-END-TIME TO AUD-RUN-END-TIME
+           MOVE WS-ENTRY-READ TO AUD-ENTRIES-READ
+           MOVE WS-ENTRY-WRITTEN TO AUD-ENTRIES-WRITTEN
+           MOVE WS-TOTAL-AMOUNT-BASE TO AUD-TOTAL-AMOUNT-BASE
+           EVALUATE TRUE
+              WHEN WS-PREFLIGHT-FAILED
+                 MOVE "PREFLIGHT FAIL" TO AUD-BALANCE-STATUS
+              WHEN WS-DRY-RUN AND WS-CONTROL-AVAILABLE
+                    AND WS-IN-BALANCE
+                 MOVE "DRY RUN/BAL" TO AUD-BALANCE-STATUS
+              WHEN WS-DRY-RUN AND WS-CONTROL-AVAILABLE
+                 MOVE "DRY RUN/OOB" TO AUD-BALANCE-STATUS
+              WHEN WS-DRY-RUN
+                 MOVE "DRY RUN" TO AUD-BALANCE-STATUS
+              WHEN WS-CONTROL-AVAILABLE AND WS-IN-BALANCE
+                 MOVE "IN BALANCE" TO AUD-BALANCE-STATUS
+              WHEN WS-CONTROL-AVAILABLE
+                 MOVE "OUT OF BALANCE" TO AUD-BALANCE-STATUS
+              WHEN OTHER
+                 MOVE "NOT CHECKED" TO AUD-BALANCE-STATUS
+           END-EVALUATE
+      *> OPEN EXTEND fails with FILE STATUS 35 the first time this
+      *> shop runs and audit-log.dat doesn't exist yet -- fall back to
+      *> OPEN OUTPUT to create it in that one case.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS = '00'
+              WRITE AUD-RUN-RECORD
+              CLOSE AUDIT-LOG-FILE
+           ELSE
+              DISPLAY "AUDIT LOG: unable to write run record, status "
+                 WS-AUDIT-LOG-STATUS
+           END-IF.
+
+       011-CHECK-READER.
+           MOVE "batch-transaction-reader" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD, WS-READER-VALID-SW,
+                   WS-READER-VALIDATION-REASON, WS-READER-AMOUNT-BASE,
+                   WS-DRY-RUN-SW
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       012-CHECK-FORMATTER.
+           MOVE "report-trans-generator" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       013-CHECK-REJECT-WRITER.
+           MOVE "transaction-reject-writer" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD, WS-READER-VALIDATION-REASON
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       014-CHECK-INSIGHT.
+           MOVE "insight-report-generator" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD, WS-ENTRY-READ,
+                   WS-ENTRY-WRITTEN, WS-INSIGHT-FINALIZE-SW,
+                   WS-READER-AMOUNT-BASE
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       230-ROUTE-BY-TYPE.
+           EVALUATE TR-TRANSACTION-TYPE
+              WHEN "FEE"
+                 ADD WS-READER-AMOUNT-BASE TO WS-TOTAL-AMOUNT-BASE
+                 IF NOT WS-DRY-RUN
+                    CALL "fee-ledger-writer" USING TRANSACTION-RECORD
+                 END-IF
+              WHEN "REV"
+                 SUBTRACT WS-READER-AMOUNT-BASE
+                    FROM WS-TOTAL-AMOUNT-BASE
+                 IF NOT WS-DRY-RUN
+                    CALL "reversal-ledger-writer"
+                         USING TRANSACTION-RECORD
+                 END-IF
+              WHEN OTHER
+                 ADD WS-READER-AMOUNT-BASE TO WS-TOTAL-AMOUNT-BASE
+           END-EVALUATE.
+
+       240-CHECK-COMPLIANCE-ALERT.
+           IF WS-READER-AMOUNT-BASE NOT < WS-ALERT-THRESHOLD
+              IF NOT WS-DRY-RUN
+                 CALL "compliance-alert-writer"
+                      USING TRANSACTION-RECORD, WS-READER-AMOUNT-BASE
+              END-IF
+           END-IF.
+
+       015-CHECK-FEE-LEDGER.
+           MOVE "fee-ledger-writer" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       016-CHECK-REVERSAL-LEDGER.
+           MOVE "reversal-ledger-writer" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       017-CHECK-COMPLIANCE-ALERT.
+           MOVE "compliance-alert-writer" TO WS-PREFLIGHT-PGM-NAME
+           CALL WS-PREFLIGHT-PGM-NAME
+                USING TRANSACTION-RECORD, WS-READER-AMOUNT-BASE
+                ON EXCEPTION
+                   SET WS-PREFLIGHT-FAILED TO TRUE
+                   DISPLAY "PREFLIGHT: " WS-PREFLIGHT-PGM-NAME
+                      " is not available"
+           END-CALL.
+
+       050-READ-CONTROL-TOTALS.
+      *> Companion control record is optional -- if it isn't there we
+      *> just skip reconciliation instead of failing the run, since a
+      *> missing control file is not the same thing as an out-of-balance
+      *> one.
+           SET WS-CONTROL-AVAILABLE TO FALSE
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = '00'
+              DISPLAY "No control file found, skipping reconciliation"
+           ELSE
+              READ CONTROL-FILE
+                 AT END DISPLAY "Control file is empty"
+                 NOT AT END SET WS-CONTROL-AVAILABLE TO TRUE
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+
+       060-CHECK-CONTROL-TOTALS.
+           IF WS-CONTROL-AVAILABLE
+              DISPLAY "Expected count : " CTL-EXPECTED-COUNT
+              DISPLAY "Actual  count  : " WS-ENTRY-READ
+              DISPLAY "Expected total : " CTL-EXPECTED-TOTAL
+              DISPLAY "Actual  total  : " WS-TOTAL-AMOUNT-READ
+              IF CTL-EXPECTED-COUNT = WS-ENTRY-READ
+                 AND CTL-EXPECTED-TOTAL = WS-TOTAL-AMOUNT-READ
+                 SET WS-IN-BALANCE TO TRUE
+                 DISPLAY "RUN IN BALANCE"
+              ELSE
+                 SET WS-OUT-OF-BALANCE TO TRUE
+                 DISPLAY "*** RUN OUT OF BALANCE ***"
+              END-IF
+           ELSE
+              DISPLAY "No control totals to reconcile against"
+           END-IF.
