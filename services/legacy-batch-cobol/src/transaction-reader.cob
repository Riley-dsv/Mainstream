@@ -1,58 +1,874 @@
       *> File Reader program for COBOL Legacy Batch
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. legacy-batch-transaction-reader.
+       PROGRAM-ID. batch-transaction-reader.
        AUTHOR. Riley.
               DATE-WRITTEN. 23042026.
-       DATE-MODIFIED. 24042026.
+       DATE-MODIFIED. 09082026.
               DATE-COMPILED. 23042026.
+      *> 09082026 Riley - PROCEDURE DIVISION USING now also takes
+      *> LK-DRY-RUN-SW from main-cobol-orchestrator's BATCH_DRY_RUN
+      *> switch. 240-MAYBE-CHECKPOINT and 300-CLEANUP's checkpoint
+      *> clear/duplicate-ID persistence are now skipped on a dry run --
+      *> a dry run still reads and validates every record, but a clean
+      *> finish must not retire the restart checkpoint or add that
+      *> run's transaction IDs to the duplicate-ID log, since neither
+      *> of those runs was real.
+      *> 09082026 Riley - 255-VALIDATE-DATE-TIME and 256-VALIDATE-VALUE-
+      *> DATE used to range-check year/month/day independently, so a
+      *> day of 29-31 passed regardless of the month (20260231 and
+      *> 20260431 both validated). New shared 257-VALIDATE-CALENDAR-DATE
+      *> looks the real day count up in WS-DAYS-IN-MONTH-TABLE, with
+      *> 258-CHECK-LEAP-YEAR adjusting February in a leap year, so both
+      *> paragraphs now validate an actual calendar date.
+      *> 09082026 Riley - the extract now carries a separate TR-VALUE-
+      *> DATE (settlement date) alongside TR-OPERATION-DATE, since the
+      *> two commonly differ once a PAY settles on a net cycle instead
+      *> of the same business day. The detail record widened from 157
+      *> to 166 bytes to carry it; the envelope header/trailer records
+      *> share the same raw buffer so their FILLER widened to match.
+      *> New 256-VALIDATE-VALUE-DATE checks it is a real calendar date
+      *> and not earlier than TR-OPERATION-DATE.
+      *> 25042026 Riley - PROGRAM-ID renamed from
+      *> legacy-batch-transaction-reader to batch-transaction-reader so
+      *> it actually matches the CALL in main-cobol-orchestrator.
+      *> 25042026 Riley - TR-AMOUNT is now decimal-aware (9(10)V99).
+      *> Added a currency decimal-place lookup so a currency like JPY
+      *> that carries no minor units doesn't get silently treated as if
+      *> it had cents.
+      *> 27042026 Riley - WS-FILE-PATH can now be overridden at run
+      *> time via the TRANSACTION_EXTRACT_PATH environment variable
+      *> (the JCL PARM equivalent for this shop) instead of always
+      *> pointing at the same compiled-in extract file.
+      *> 28042026 Riley - main-cobol-orchestrator CALLs this program
+      *> once per record and expects one TRANSACTION-RECORD back per
+      *> CALL, but 000-MAIN used to OPEN/loop-over-everything/CLOSE and
+      *> STOP RUN on the very first CALL, which would have ended the
+      *> whole run unit instead of returning to the caller. Restructured
+      *> so the FD record is a raw buffer, the record handed back to the
+      *> caller lives in LINKAGE, 100-INIT only runs on the first CALL,
+      *> and 200-PROCESS now hands back exactly one record (or EOF) per
+      *> CALL. This is also what makes restart/checkpointing below
+      *> possible -- there is no more single do-everything loop to
+      *> checkpoint in the middle of.
+      *> 28042026 Riley - added checkpoint/restart support to
+      *> 200-PROCESS: a checkpoint record (last TR-TRANSACTION-ID plus
+      *> record count) is written every WS-CHECKPOINT-INTERVAL records,
+      *> and setting TRANSACTION_READER_RESTART=Y makes 100-INIT load
+      *> that checkpoint and skip forward past already-processed
+      *> records instead of reprocessing them.
+      *> 29042026 Riley - added field-level validation ahead of
+      *> 210-DISPLAY-DETAIL: required fields, date/time range checks,
+      *> known transaction type, non-zero amount and mod-97 IBAN
+      *> checksums on both IBAN fields. The result is now handed back
+      *> to the caller via LK-VALID-SW/LK-VALIDATION-REASON so
+      *> main-cobol-orchestrator can decide whether to forward the
+      *> record on instead of just trusting whatever came off the
+      *> extract.
+      *> 29042026 Riley - 000-MAIN now checks for
+      *> main-cobol-orchestrator's preflight sentinel before doing
+      *> anything else, so the orchestrator's startup availability
+      *> check can CALL this program without it opening the real
+      *> extract file.
+      *> 30042026 Riley - each valid record now also hands back a
+      *> USD-equivalent amount (LK-AMOUNT-BASE) via the static
+      *> fx-rate-table.cpy lookup, so totals that span more than one
+      *> TR-CURRENCY can still be compared on the same scale.
+      *> 01052026 Riley - added duplicate transaction ID detection.
+      *> Every ID this reader accepts (or rejects for a reason other
+      *> than being a duplicate) is kept in WS-SEEN-ID-TABLE and
+      *> persisted to seen-transaction-ids.dat on a clean finish, and
+      *> is loaded back in at the start of every run, so a repeated
+      *> TR-TRANSACTION-ID is caught whether it repeats within the same
+      *> extract or shows up again in a later day's run.
+      *> 02052026 Riley - TRANSACTION-FILE can now carry an optional
+      *> 'HDR' header record ahead of the detail rows (expected count
+      *> and total) and an optional 'TRL' trailer record after them
+      *> (actual count and total); 205-READ-NEXT reads every physical
+      *> record into a raw buffer first and only treats it as a detail
+      *> row once it has ruled out those two tags, so an extract with
+      *> no envelope records at all still reads exactly as before. The
+      *> trailer is compared against the header (if one was seen) and
+      *> against the detail rows actually read, so a truncated or
+      *> double-shipped extract is caught as soon as the trailer is
+      *> reached instead of only at the end of the run via the separate
+      *> control-total.dat file.
+      *> 03052026 Riley - added an optional source manifest so a run
+      *> can walk more than one extract file in one go, in order, each
+      *> keyed by TR-SOURCE-SYSTEM (source-manifest-record.cpy).
+      *> 205-READ-NEXT now routes both physical EOF and a trailer
+      *> through 208-ADVANCE-OR-FINISH, which closes the current
+      *> TRANSACTION-FILE and reopens the next manifest entry instead
+      *> of ending the run, when one is left. The checkpoint record
+      *> now also carries which manifest entry was open when it was
+      *> written, so a restart in the middle of a multi-file run
+      *> reopens the right file instead of starting over at the first
+      *> one. No manifest present (the existing single-extract setup)
+      *> behaves exactly as before.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE
-                  ASSIGN TO WS-FILE-PATH 
+                  ASSIGN TO WS-FILE-PATH
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+                  ASSIGN TO WS-CHECKPOINT-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SEEN-ID-FILE
+                  ASSIGN TO WS-SEEN-ID-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SEEN-ID-STATUS.
+           SELECT MANIFEST-FILE
+                  ASSIGN TO WS-MANIFEST-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MANIFEST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD TRANSACTION-FILE.    
-       COPY "transaction-copybook". 
+       FD TRANSACTION-FILE.
+       01 TF-TRANSACTION-RECORD PIC X(166).
+
+       FD CHECKPOINT-FILE.
+       COPY "checkpoint-record".
+
+       FD SEEN-ID-FILE.
+       COPY "seen-id-record".
+
+       FD MANIFEST-FILE.
+       COPY "source-manifest-record".
+
        WORKING-STORAGE SECTION.
        01 WS-EOF       PIC X(1) VALUE 'N'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
        01 WS-FILE-PATH PIC X(255) VALUE
                        "../../sample-data/transactions_legacy.dat".
-       PROCEDURE DIVISION.
+       01 WS-FILE-PATH-OVERRIDE PIC X(255).
+       COPY "currency-decimal-table".
+       01 WS-AMOUNT-DISPLAY PIC Z(9)9.99.
+       01 WS-AMOUNT-WHOLE PIC 9(10).
+       01 WS-DECIMAL-MISMATCH-SW PIC X(1) VALUE 'N'.
+           88 WS-DECIMAL-MISMATCH VALUE 'Y'.
+       COPY "fx-rate-table".
+       01 WS-AMOUNT-BASE PIC 9(12)V99 VALUE 0.
+       COPY "transaction-envelope-record".
+       01 WS-ENVELOPE-RECORD-SW PIC X(1) VALUE 'N'.
+           88 WS-ENVELOPE-RECORD VALUE 'Y' FALSE 'N'.
+       01 WS-HEADER-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-HEADER-FOUND VALUE 'Y' FALSE 'N'.
+       01 WS-HEADER-EXPECTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-HEADER-EXPECTED-TOTAL PIC 9(10)V99 VALUE 0.
+
+       01 WS-RECORDS-READ PIC 9(10) VALUE 0.
+       01 WS-CHECKPOINT-PATH PIC X(255) VALUE
+                       "../../../checkpoints/reader-checkpoint.dat".
+       01 WS-CHECKPOINT-STATUS PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-CKPT-QUOTIENT PIC 9(10).
+       01 WS-CKPT-REMAINDER PIC 9(5).
+       01 WS-RESTART-FLAG PIC X(1) VALUE SPACES.
+       01 WS-RESTART-MODE-SW PIC X(1) VALUE 'N'.
+           88 WS-RESTART-MODE VALUE 'Y' FALSE 'N'.
+       01 WS-SKIPPING-SW PIC X(1) VALUE 'N'.
+           88 WS-SKIPPING VALUE 'Y' FALSE 'N'.
+       01 WS-SKIP-TARGET-COUNT PIC 9(10) VALUE 0.
+       COPY "preflight-sentinel".
+
+      *> Duplicate transaction ID detection, across and within runs --
+      *> every accepted-or-otherwise-processed ID is kept here and
+      *> written back out in full at a clean finish, so a restart or a
+      *> later day's run loads the same list back in before reading a
+      *> single record.
+       01 WS-SEEN-ID-PATH PIC X(255) VALUE
+                       "../../../checkpoints/seen-transaction-ids.dat".
+       01 WS-SEEN-ID-STATUS PIC X(2) VALUE '00'.
+       01 WS-SEEN-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-SEEN-EOF VALUE 'Y' FALSE 'N'.
+       01 WS-SEEN-ID-MAX PIC 9(5) VALUE 2000.
+       01 WS-SEEN-COUNT PIC 9(5) VALUE 0.
+       01 WS-DUP-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-DUP-FOUND VALUE 'Y' FALSE 'N'.
+       01 WS-SEEN-ID-TABLE.
+           05 WS-SEEN-ID-ENTRY PIC X(32) OCCURS 2000 TIMES
+                 INDEXED BY WS-SEEN-IDX.
+
+      *> Multi-source-file support: an optional manifest lists more
+      *> than one extract to process in a single run, in order, each
+      *> keyed by TR-SOURCE-SYSTEM. Absence of a manifest (the usual
+      *> case) leaves the reader working the single WS-FILE-PATH
+      *> extract exactly as before.
+       01 WS-MANIFEST-PATH PIC X(255) VALUE
+                       "../../../sample-data/source-manifest.dat".
+       01 WS-MANIFEST-OVERRIDE PIC X(255).
+       01 WS-MANIFEST-STATUS PIC X(2) VALUE '00'.
+       01 WS-MANIFEST-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-MANIFEST-EOF VALUE 'Y' FALSE 'N'.
+       01 WS-MANIFEST-MODE-SW PIC X(1) VALUE 'N'.
+           88 WS-MANIFEST-MODE VALUE 'Y' FALSE 'N'.
+       01 WS-MANIFEST-MAX PIC 9(3) VALUE 20.
+       01 WS-MANIFEST-COUNT PIC 9(3) VALUE 0.
+       01 WS-MANIFEST-CURRENT PIC 9(3) VALUE 0.
+       01 WS-CKPT-MANIFEST-INDEX PIC 9(3) VALUE 0.
+       01 WS-MANIFEST-TABLE.
+           05 WS-MANIFEST-ENTRY OCCURS 20 TIMES
+                 INDEXED BY WS-MFT-IDX.
+                 10 WS-MFT-SOURCE-SYSTEM PIC X(8).
+                 10 WS-MFT-EXTRACT-PATH  PIC X(255).
+
+       01 WS-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-RECORD-VALID VALUE 'Y' FALSE 'N'.
+       01 WS-VALIDATION-REASON PIC X(40) VALUE SPACES.
+       01 WS-DATE-YEAR PIC 9(4).
+       01 WS-DATE-MONTH PIC 9(2).
+       01 WS-DATE-DAY PIC 9(2).
+
+      *> Days-per-month table shared by 255-VALIDATE-DATE-TIME and
+      *> 256-VALIDATE-VALUE-DATE via 257-VALIDATE-CALENDAR-DATE, so
+      *> "20260231" and "20260431" are rejected instead of passing
+      *> three independent range checks. February's entry (28) is
+      *> bumped to 29 in a leap year by 258-CHECK-LEAP-YEAR.
+       01 WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-DAYS-IN-MONTH PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DAY-IN-MONTH PIC 9(2).
+       01 WS-CALENDAR-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-CALENDAR-VALID VALUE 'Y' FALSE 'N'.
+       01 WS-LEAP-YEAR-SW PIC X(1) VALUE 'N'.
+           88 WS-LEAP-YEAR VALUE 'Y' FALSE 'N'.
+       01 WS-YEAR-DIV-4 PIC 9(4).
+       01 WS-YEAR-REM-4 PIC 9(4).
+       01 WS-YEAR-DIV-100 PIC 9(4).
+       01 WS-YEAR-REM-100 PIC 9(4).
+       01 WS-YEAR-DIV-400 PIC 9(4).
+       01 WS-YEAR-REM-400 PIC 9(4).
+       01 WS-TIME-HOUR PIC 9(2).
+       01 WS-TIME-MINUTE PIC 9(2).
+       01 WS-TIME-SECOND PIC 9(2).
+       COPY "transaction-type-table".
+
+       01 WS-IBAN-INPUT PIC X(27).
+       01 WS-IBAN-LENGTH PIC 9(2) VALUE 0.
+       01 WS-IBAN-POS PIC 9(2) VALUE 0.
+       01 WS-IBAN-CHAR PIC X(1).
+       01 WS-IBAN-DIGIT PIC 9(1).
+       01 WS-IBAN-DIGIT-VALUE PIC 9(2) VALUE 0.
+       01 WS-IBAN-TENS PIC 9(1).
+       01 WS-IBAN-UNITS PIC 9(1).
+       01 WS-IBAN-REMAINDER PIC 9(4) VALUE 0.
+       01 WS-IBAN-FOLD-WORK PIC 9(6) VALUE 0.
+       01 WS-IBAN-FOLD-QUOTIENT PIC 9(4) VALUE 0.
+       01 WS-IBAN-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-IBAN-VALID VALUE 'Y' FALSE 'N'.
+       COPY "iban-letter-table".
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+       01 LK-VALID-SW PIC X(1).
+       01 LK-VALIDATION-REASON PIC X(40).
+       01 LK-AMOUNT-BASE PIC 9(12)V99.
+      *> Set by main-cobol-orchestrator when BATCH_DRY_RUN is on -- a
+      *> dry run still reads, validates and routes every record exactly
+      *> as normal, but must not persist anything that a later real run
+      *> would trust: the duplicate-ID log and the restart checkpoint
+      *> are both left untouched on a dry run's clean finish.
+       01 LK-DRY-RUN-SW PIC X(1).
+           88 LK-DRY-RUN VALUE 'Y' FALSE 'N'.
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD, LK-VALID-SW,
+                 LK-VALIDATION-REASON, LK-AMOUNT-BASE, LK-DRY-RUN-SW.
       *> I learnt that this was the way we used to name function back
       *then
        000-MAIN.
-           PERFORM 100-INIT
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-INIT
+              SET WS-FIRST-CALL TO FALSE
+           END-IF
            PERFORM 200-PROCESS
-           PERFORM 300-CLEANUP
-           STOP RUN.
+           EXIT PROGRAM.
 
        100-INIT.
+      *> Operations can point this compiled reader at any day's extract
+      *> without a recompile by setting TRANSACTION_EXTRACT_PATH before
+      *> the job runs; otherwise we fall back to the compiled-in path.
+           MOVE SPACES TO WS-FILE-PATH-OVERRIDE
+           ACCEPT WS-FILE-PATH-OVERRIDE
+              FROM ENVIRONMENT "TRANSACTION_EXTRACT_PATH"
+           IF WS-FILE-PATH-OVERRIDE NOT = SPACES
+              MOVE WS-FILE-PATH-OVERRIDE TO WS-FILE-PATH
+           END-IF
+           MOVE SPACES TO WS-RESTART-FLAG
+           ACCEPT WS-RESTART-FLAG
+              FROM ENVIRONMENT "TRANSACTION_READER_RESTART"
+           IF WS-RESTART-FLAG = 'Y'
+              SET WS-RESTART-MODE TO TRUE
+              PERFORM 110-LOAD-CHECKPOINT
+           END-IF
+           PERFORM 120-LOAD-SEEN-IDS
+           PERFORM 130-LOAD-MANIFEST
       *> Same as fopen("filename", "r")
            OPEN INPUT TRANSACTION-FILE.
 
+       110-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+              DISPLAY "No checkpoint found, starting from record 1"
+           ELSE
+              READ CHECKPOINT-FILE
+                 AT END
+                    DISPLAY "Checkpoint file is empty, starting fresh"
+                 NOT AT END
+                    MOVE CKPT-RECORD-COUNT TO WS-SKIP-TARGET-COUNT
+                    SET WS-SKIPPING TO TRUE
+                    MOVE CKPT-MANIFEST-INDEX TO WS-CKPT-MANIFEST-INDEX
+                    DISPLAY "Restarting after "
+                       CKPT-LAST-TRANSACTION-ID " ("
+                       WS-SKIP-TARGET-COUNT " done)"
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       130-LOAD-MANIFEST.
+           MOVE SPACES TO WS-MANIFEST-OVERRIDE
+           ACCEPT WS-MANIFEST-OVERRIDE
+              FROM ENVIRONMENT "TRANSACTION_EXTRACT_MANIFEST"
+           IF WS-MANIFEST-OVERRIDE NOT = SPACES
+              MOVE WS-MANIFEST-OVERRIDE TO WS-MANIFEST-PATH
+           END-IF
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = '00'
+              DISPLAY "No source manifest found, processing single "
+                 "extract"
+           ELSE
+              PERFORM 135-READ-MANIFEST-ENTRY
+                 UNTIL WS-MANIFEST-EOF
+                    OR WS-MANIFEST-COUNT = WS-MANIFEST-MAX
+              CLOSE MANIFEST-FILE
+              IF WS-MANIFEST-COUNT > 0
+                 SET WS-MANIFEST-MODE TO TRUE
+                 IF WS-RESTART-MODE AND WS-CKPT-MANIFEST-INDEX > 0
+                    MOVE WS-CKPT-MANIFEST-INDEX TO WS-MANIFEST-CURRENT
+                 ELSE
+                    MOVE 1 TO WS-MANIFEST-CURRENT
+                 END-IF
+                 MOVE WS-MFT-EXTRACT-PATH (WS-MANIFEST-CURRENT)
+                    TO WS-FILE-PATH
+                 DISPLAY "Manifest loaded: " WS-MANIFEST-COUNT
+                    " source file(s), starting with source system "
+                    WS-MFT-SOURCE-SYSTEM (WS-MANIFEST-CURRENT)
+              END-IF
+           END-IF.
+
+       135-READ-MANIFEST-ENTRY.
+           READ MANIFEST-FILE
+              AT END SET WS-MANIFEST-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-MANIFEST-COUNT
+                 MOVE MFT-SOURCE-SYSTEM
+                    TO WS-MFT-SOURCE-SYSTEM (WS-MANIFEST-COUNT)
+                 MOVE MFT-FILE-PATH
+                    TO WS-MFT-EXTRACT-PATH (WS-MANIFEST-COUNT)
+           END-READ.
+
+       120-LOAD-SEEN-IDS.
+           MOVE 0 TO WS-SEEN-COUNT
+           OPEN INPUT SEEN-ID-FILE
+           IF WS-SEEN-ID-STATUS NOT = '00'
+              DISPLAY "No prior transaction ID log found, starting "
+                 "fresh duplicate check"
+           ELSE
+              PERFORM 125-READ-SEEN-ID
+                 UNTIL WS-SEEN-EOF OR WS-SEEN-COUNT = WS-SEEN-ID-MAX
+              CLOSE SEEN-ID-FILE
+           END-IF.
+
+       125-READ-SEEN-ID.
+           READ SEEN-ID-FILE
+              AT END SET WS-SEEN-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-SEEN-COUNT
+                 MOVE SID-TRANSACTION-ID
+                    TO WS-SEEN-ID-ENTRY (WS-SEEN-COUNT)
+           END-READ.
+
        200-PROCESS.
+           PERFORM 205-READ-NEXT
+           PERFORM 205-READ-NEXT
+              UNTIL WS-EOF = 'Y'
+                 OR (NOT WS-SKIPPING AND NOT WS-ENVELOPE-RECORD)
+           IF WS-EOF = 'Y'
+              MOVE 1 TO RETURN-CODE
+              MOVE SPACES TO LK-VALID-SW
+              MOVE SPACES TO LK-VALIDATION-REASON
+              MOVE 0 TO LK-AMOUNT-BASE
+              PERFORM 300-CLEANUP
+           ELSE
+              MOVE 0 TO RETURN-CODE
+              PERFORM 250-VALIDATE-RECORD
+              PERFORM 290-RECORD-SEEN-ID
+              MOVE WS-VALID-SW TO LK-VALID-SW
+              MOVE WS-VALIDATION-REASON TO LK-VALIDATION-REASON
+              IF WS-RECORD-VALID
+                 PERFORM 210-DISPLAY-DETAIL
+                 MOVE WS-AMOUNT-BASE TO LK-AMOUNT-BASE
+              ELSE
+                 MOVE 0 TO LK-AMOUNT-BASE
+                 DISPLAY "REJECTED " TR-TRANSACTION-ID ": "
+                    WS-VALIDATION-REASON
+              END-IF
+              PERFORM 240-MAYBE-CHECKPOINT
+           END-IF.
+
+       205-READ-NEXT.
       *> priming read pattern .
       *> Quite common in COBOL : Read once to have something in the
-      *buffer before going in PERFORM. 
+      *buffer before going in PERFORM.
       *> If the file is empty, AT END is triggered and we never reach the
-      *PEROFRM loop. 
-           READ TRANSACTION-FILE
-              AT END MOVE 'Y' TO WS-EOF
-           END-READ
+      *PEROFRM loop.
+           SET WS-ENVELOPE-RECORD TO FALSE
+           READ TRANSACTION-FILE INTO WS-RAW-RECORD
+              AT END PERFORM 208-ADVANCE-OR-FINISH
+              NOT AT END
+                 EVALUATE WS-RECORD-TAG
+                    WHEN 'HDR'
+                       PERFORM 206-CAPTURE-HEADER
+                       SET WS-ENVELOPE-RECORD TO TRUE
+                    WHEN 'TRL'
+                       PERFORM 207-CAPTURE-TRAILER
+                       PERFORM 208-ADVANCE-OR-FINISH
+                    WHEN OTHER
+                       MOVE WS-RAW-RECORD TO TRANSACTION-RECORD
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-SKIPPING AND
+                          WS-RECORDS-READ NOT > WS-SKIP-TARGET-COUNT
+                          CONTINUE
+                       ELSE
+                          SET WS-SKIPPING TO FALSE
+                       END-IF
+                 END-EVALUATE
+           END-READ.
 
-           PERFORM UNTIL WS-EOF = 'Y'
-              DISPLAY TR-TRANSACTION-ID
-              DISPLAY TR-AMOUNT
+      *> Reaching physical EOF or a trailer marks the end of the
+      *> *current* source file, not necessarily the end of the run --
+      *> when a manifest is driving more than one file, move on to the
+      *> next one instead of stopping. WS-ENVELOPE-RECORD is set here
+      *> on a successful advance so 200-PROCESS's loop treats this the
+      *> same way it treats a header: keep reading rather than handing
+      *> a non-record back to the caller.
+       208-ADVANCE-OR-FINISH.
+           IF WS-MANIFEST-MODE
+              AND WS-MANIFEST-CURRENT < WS-MANIFEST-COUNT
+              CLOSE TRANSACTION-FILE
+              ADD 1 TO WS-MANIFEST-CURRENT
+              MOVE WS-MFT-EXTRACT-PATH (WS-MANIFEST-CURRENT)
+                 TO WS-FILE-PATH
+              OPEN INPUT TRANSACTION-FILE
+              MOVE 0 TO WS-RECORDS-READ
+      *> The restart skip target only ever applies to the manifest
+      *> entry the checkpoint was written against -- by the time that
+      *> file's trailer or EOF is reached, any restart skip for it is
+      *> already done, so it must not bleed into the next file.
+              SET WS-SKIPPING TO FALSE
+              SET WS-HEADER-FOUND TO FALSE
+              MOVE 0 TO WS-HEADER-EXPECTED-COUNT
+              MOVE 0 TO WS-HEADER-EXPECTED-TOTAL
+              MOVE 'N' TO WS-EOF
+              SET WS-ENVELOPE-RECORD TO TRUE
+              DISPLAY "Advancing to next source file, system "
+                 WS-MFT-SOURCE-SYSTEM (WS-MANIFEST-CURRENT)
+           ELSE
+              MOVE 'Y' TO WS-EOF
+           END-IF.
 
-              READ TRANSACTION-FILE
-                 AT END MOVE 'Y' TO WS-EOF
-              END-READ
-           END-PERFORM.
+      *> A header states up front how many detail records and how much
+      *> total amount the extract is supposed to carry, so a truncated
+      *> or double-shipped file can be caught as soon as the trailer
+      *> below is reached, without waiting on the separate
+      *> control-total.dat companion file.
+       206-CAPTURE-HEADER.
+           SET WS-HEADER-FOUND TO TRUE
+           MOVE HDR-EXPECTED-COUNT TO WS-HEADER-EXPECTED-COUNT
+           MOVE HDR-EXPECTED-TOTAL TO WS-HEADER-EXPECTED-TOTAL
+           DISPLAY "Extract header: expecting " HDR-EXPECTED-COUNT
+              " records, total " HDR-EXPECTED-TOTAL.
+
+       207-CAPTURE-TRAILER.
+           DISPLAY "Extract trailer: actual " TRL-ACTUAL-COUNT
+              " records, total " TRL-ACTUAL-TOTAL
+           IF WS-HEADER-FOUND
+              IF TRL-ACTUAL-COUNT = WS-HEADER-EXPECTED-COUNT
+                 AND TRL-ACTUAL-TOTAL = WS-HEADER-EXPECTED-TOTAL
+                 DISPLAY "EXTRACT COMPLETE - trailer matches header"
+              ELSE
+                 DISPLAY "*** EXTRACT INCOMPLETE - trailer does not "
+                    "match header ***"
+              END-IF
+           END-IF
+           IF TRL-ACTUAL-COUNT NOT = WS-RECORDS-READ
+              DISPLAY "*** EXTRACT INCOMPLETE - trailer count "
+                 TRL-ACTUAL-COUNT " does not match " WS-RECORDS-READ
+                 " detail records actually read ***"
+           END-IF.
+
+       210-DISPLAY-DETAIL.
+           PERFORM 220-LOOKUP-CURRENCY-DECIMALS
+           PERFORM 225-CONVERT-TO-BASE-CURRENCY
+           MOVE TR-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY TR-TRANSACTION-ID
+           DISPLAY WS-AMOUNT-DISPLAY " " TR-CURRENCY
+           MOVE TR-AMOUNT TO WS-AMOUNT-WHOLE
+           IF DC-LOOKUP-DECIMAL-PLACES = 0
+              AND WS-AMOUNT-WHOLE NOT = TR-AMOUNT
+              SET WS-DECIMAL-MISMATCH TO TRUE
+              DISPLAY "WARNING: " TR-CURRENCY
+                 " carries no minor units but " TR-TRANSACTION-ID
+                 " has a fractional amount"
+           END-IF.
+
+       220-LOOKUP-CURRENCY-DECIMALS.
+           SET DC-LOOKUP-NOT-FOUND TO TRUE
+           MOVE DC-DEFAULT-DECIMAL-PLACES TO DC-LOOKUP-DECIMAL-PLACES
+           SET DC-IDX TO 1
+           SEARCH DC-CURRENCY-ENTRY
+              AT END SET DC-LOOKUP-NOT-FOUND TO TRUE
+              WHEN DC-CURRENCY-CODE (DC-IDX) = TR-CURRENCY
+                 SET DC-LOOKUP-FOUND TO TRUE
+                 MOVE DC-DECIMAL-PLACES (DC-IDX)
+                    TO DC-LOOKUP-DECIMAL-PLACES
+           END-SEARCH.
+
+       225-CONVERT-TO-BASE-CURRENCY.
+           SET FX-LOOKUP-FOUND TO FALSE
+           MOVE FX-DEFAULT-RATE-TO-USD TO FX-LOOKUP-RATE-TO-USD
+           SET FX-IDX TO 1
+           SEARCH FX-RATE-ENTRY
+              AT END CONTINUE
+              WHEN FX-CURRENCY-CODE (FX-IDX) = TR-CURRENCY
+                 SET FX-LOOKUP-FOUND TO TRUE
+                 MOVE FX-RATE-TO-USD (FX-IDX) TO FX-LOOKUP-RATE-TO-USD
+           END-SEARCH
+           COMPUTE WS-AMOUNT-BASE ROUNDED =
+              TR-AMOUNT * FX-LOOKUP-RATE-TO-USD.
+
+       250-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-VALIDATION-REASON
+           IF TR-TRANSACTION-ID = SPACES
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "MISSING TRANSACTION ID" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-RECORD-VALID
+              PERFORM 280-VALIDATE-DUPLICATE-ID
+           END-IF
+           IF WS-RECORD-VALID
+              PERFORM 255-VALIDATE-DATE-TIME
+           END-IF
+           IF WS-RECORD-VALID
+              PERFORM 256-VALIDATE-VALUE-DATE
+           END-IF
+           IF WS-RECORD-VALID
+              PERFORM 260-VALIDATE-TYPE
+           END-IF
+           IF WS-RECORD-VALID
+              AND TR-AMOUNT = 0
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "ZERO OR MISSING AMOUNT" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-RECORD-VALID
+              AND (TR-CURRENCY = SPACES
+                 OR TR-CURRENCY IS NOT ALPHABETIC-UPPER)
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "INVALID CURRENCY CODE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-RECORD-VALID
+              PERFORM 270-VALIDATE-IBANS
+           END-IF.
+
+       255-VALIDATE-DATE-TIME.
+           MOVE TR-OPERATION-DATE (1:4) TO WS-DATE-YEAR
+           MOVE TR-OPERATION-DATE (5:2) TO WS-DATE-MONTH
+           MOVE TR-OPERATION-DATE (7:2) TO WS-DATE-DAY
+           MOVE TR-OPERATION-TIME (1:2) TO WS-TIME-HOUR
+           MOVE TR-OPERATION-TIME (3:2) TO WS-TIME-MINUTE
+           MOVE TR-OPERATION-TIME (5:2) TO WS-TIME-SECOND
+           PERFORM 257-VALIDATE-CALENDAR-DATE
+           IF NOT WS-CALENDAR-VALID
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "INVALID OPERATION DATE" TO WS-VALIDATION-REASON
+           ELSE
+              IF WS-TIME-HOUR > 23 OR WS-TIME-MINUTE > 59
+                 OR WS-TIME-SECOND > 59
+                 SET WS-RECORD-VALID TO FALSE
+                 MOVE "INVALID OPERATION TIME" TO WS-VALIDATION-REASON
+              END-IF
+           END-IF.
+
+      *> TR-VALUE-DATE is the settlement date -- validated as its own
+      *> calendar date (same check as TR-OPERATION-DATE) and
+      *> additionally required not to fall before the operation date,
+      *> since funds cannot settle before the transaction that moves
+      *> them was even recorded.
+       256-VALIDATE-VALUE-DATE.
+           MOVE TR-VALUE-DATE (1:4) TO WS-DATE-YEAR
+           MOVE TR-VALUE-DATE (5:2) TO WS-DATE-MONTH
+           MOVE TR-VALUE-DATE (7:2) TO WS-DATE-DAY
+           PERFORM 257-VALIDATE-CALENDAR-DATE
+           IF NOT WS-CALENDAR-VALID
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "INVALID VALUE DATE" TO WS-VALIDATION-REASON
+           ELSE
+              IF TR-VALUE-DATE < TR-OPERATION-DATE
+                 SET WS-RECORD-VALID TO FALSE
+                 MOVE "VALUE DATE PRECEDES OPERATION DATE"
+                    TO WS-VALIDATION-REASON
+              END-IF
+           END-IF.
+
+      *> Shared calendar-date check for both dates above -- WS-DATE-
+      *> YEAR/MONTH/DAY must already be set by the calling paragraph.
+      *> Range-checks year/month first, then looks up the real number
+      *> of days in that month (adjusting February for a leap year)
+      *> instead of allowing any day 1-31 regardless of month.
+       257-VALIDATE-CALENDAR-DATE.
+           SET WS-CALENDAR-VALID TO TRUE
+           IF WS-DATE-YEAR < 1900 OR WS-DATE-YEAR > 2099
+              OR WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+              OR WS-DATE-DAY < 1
+              SET WS-CALENDAR-VALID TO FALSE
+           ELSE
+              MOVE WS-DAYS-IN-MONTH (WS-DATE-MONTH)
+                 TO WS-MAX-DAY-IN-MONTH
+              IF WS-DATE-MONTH = 2
+                 PERFORM 258-CHECK-LEAP-YEAR
+                 IF WS-LEAP-YEAR
+                    MOVE 29 TO WS-MAX-DAY-IN-MONTH
+                 END-IF
+              END-IF
+              IF WS-DATE-DAY > WS-MAX-DAY-IN-MONTH
+                 SET WS-CALENDAR-VALID TO FALSE
+              END-IF
+           END-IF.
+
+      *> A leap year is divisible by 4, except a century year (divisible
+      *> by 100) unless it is also divisible by 400 -- 2000 was a leap
+      *> year, 1900 and 2100 are not.
+       258-CHECK-LEAP-YEAR.
+           DIVIDE WS-DATE-YEAR BY 4
+              GIVING WS-YEAR-DIV-4 REMAINDER WS-YEAR-REM-4
+           DIVIDE WS-DATE-YEAR BY 100
+              GIVING WS-YEAR-DIV-100 REMAINDER WS-YEAR-REM-100
+           DIVIDE WS-DATE-YEAR BY 400
+              GIVING WS-YEAR-DIV-400 REMAINDER WS-YEAR-REM-400
+           IF WS-YEAR-REM-4 = 0
+              AND (WS-YEAR-REM-100 NOT = 0 OR WS-YEAR-REM-400 = 0)
+              SET WS-LEAP-YEAR TO TRUE
+           ELSE
+              SET WS-LEAP-YEAR TO FALSE
+           END-IF.
+
+       260-VALIDATE-TYPE.
+           SET TT-LOOKUP-FOUND TO FALSE
+           SET TT-IDX TO 1
+           SEARCH TT-TYPE-ENTRY
+              AT END CONTINUE
+              WHEN TT-TYPE-CODE (TT-IDX) = TR-TRANSACTION-TYPE
+                 SET TT-LOOKUP-FOUND TO TRUE
+           END-SEARCH
+           IF NOT TT-LOOKUP-FOUND
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "UNKNOWN TRANSACTION TYPE" TO WS-VALIDATION-REASON
+           END-IF.
+
+       270-VALIDATE-IBANS.
+           MOVE TR-SENDER-IBAN TO WS-IBAN-INPUT
+           PERFORM 400-VALIDATE-IBAN
+           IF NOT WS-IBAN-VALID
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "INVALID SENDER IBAN" TO WS-VALIDATION-REASON
+           ELSE
+              MOVE TR-RECEIVER-IBAN TO WS-IBAN-INPUT
+              PERFORM 400-VALIDATE-IBAN
+              IF NOT WS-IBAN-VALID
+                 SET WS-RECORD-VALID TO FALSE
+                 MOVE "INVALID RECEIVER IBAN" TO WS-VALIDATION-REASON
+              END-IF
+           END-IF.
+
+       280-VALIDATE-DUPLICATE-ID.
+           SET WS-DUP-FOUND TO FALSE
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ID-ENTRY
+              AT END CONTINUE
+              WHEN WS-SEEN-ID-ENTRY (WS-SEEN-IDX) = TR-TRANSACTION-ID
+                 SET WS-DUP-FOUND TO TRUE
+           END-SEARCH
+           IF WS-DUP-FOUND
+              SET WS-RECORD-VALID TO FALSE
+              MOVE "DUPLICATE TRANSACTION ID" TO WS-VALIDATION-REASON
+           END-IF.
+
+      *> Every ID that is not itself the duplicate case is remembered
+      *> here -- even one rejected for some other reason (a bad IBAN,
+      *> say) -- so a later record that reuses the same ID is still
+      *> caught, instead of only the first bad copy being flagged.
+       290-RECORD-SEEN-ID.
+           IF TR-TRANSACTION-ID NOT = SPACES
+              AND WS-VALIDATION-REASON NOT = "DUPLICATE TRANSACTION ID"
+              AND WS-SEEN-COUNT < WS-SEEN-ID-MAX
+              ADD 1 TO WS-SEEN-COUNT
+              MOVE TR-TRANSACTION-ID
+                 TO WS-SEEN-ID-ENTRY (WS-SEEN-COUNT)
+           END-IF.
+
+      *> Structural check plus an ISO 7064 MOD 97-10 checksum, computed
+      *> digit-by-digit (letters become two digits, A=10 through Z=35)
+      *> so the running remainder never needs more than a few digits of
+      *> precision -- the naive approach of building the full numeric
+      *> string overflows ordinary PIC 9 arithmetic for a 34-char IBAN.
+       400-VALIDATE-IBAN.
+           SET WS-IBAN-VALID TO TRUE
+           PERFORM 410-FIND-IBAN-LENGTH
+           IF WS-IBAN-LENGTH < 15 OR WS-IBAN-LENGTH > 34
+              SET WS-IBAN-VALID TO FALSE
+           ELSE
+              IF WS-IBAN-INPUT (1:1) IS NOT ALPHABETIC-UPPER
+                 OR WS-IBAN-INPUT (2:1) IS NOT ALPHABETIC-UPPER
+                 OR WS-IBAN-INPUT (3:1) IS NOT NUMERIC
+                 OR WS-IBAN-INPUT (4:1) IS NOT NUMERIC
+                 SET WS-IBAN-VALID TO FALSE
+              ELSE
+                 PERFORM 430-COMPUTE-IBAN-REMAINDER
+                 IF WS-IBAN-REMAINDER NOT = 1
+                    SET WS-IBAN-VALID TO FALSE
+                 END-IF
+              END-IF
+           END-IF.
+
+       410-FIND-IBAN-LENGTH.
+           MOVE 27 TO WS-IBAN-LENGTH
+           PERFORM 415-SHRINK-IBAN-LENGTH
+              UNTIL WS-IBAN-LENGTH = 0
+                 OR WS-IBAN-INPUT (WS-IBAN-LENGTH:1) NOT = SPACE.
+
+       415-SHRINK-IBAN-LENGTH.
+           SUBTRACT 1 FROM WS-IBAN-LENGTH.
+
+      *> Country code and check digits move to the end of the string
+      *> for the checksum, so we walk positions 5..end first and then
+      *> 1..4, instead of physically rearranging the field.
+       430-COMPUTE-IBAN-REMAINDER.
+           MOVE 0 TO WS-IBAN-REMAINDER
+           PERFORM 435-ACCUMULATE-IBAN-CHAR
+              VARYING WS-IBAN-POS FROM 5 BY 1
+              UNTIL WS-IBAN-POS > WS-IBAN-LENGTH
+           PERFORM 435-ACCUMULATE-IBAN-CHAR
+              VARYING WS-IBAN-POS FROM 1 BY 1
+              UNTIL WS-IBAN-POS > 4.
+
+       435-ACCUMULATE-IBAN-CHAR.
+           MOVE WS-IBAN-INPUT (WS-IBAN-POS:1) TO WS-IBAN-CHAR
+           IF WS-IBAN-CHAR IS ALPHABETIC-UPPER
+              PERFORM 440-LOOKUP-LETTER-VALUE
+              DIVIDE WS-IBAN-DIGIT-VALUE BY 10
+                 GIVING WS-IBAN-TENS REMAINDER WS-IBAN-UNITS
+              MOVE WS-IBAN-TENS TO WS-IBAN-DIGIT
+              PERFORM 445-FOLD-DIGIT-INTO-REMAINDER
+              MOVE WS-IBAN-UNITS TO WS-IBAN-DIGIT
+              PERFORM 445-FOLD-DIGIT-INTO-REMAINDER
+           ELSE
+              IF WS-IBAN-CHAR IS NUMERIC
+                 MOVE WS-IBAN-CHAR TO WS-IBAN-DIGIT
+                 PERFORM 445-FOLD-DIGIT-INTO-REMAINDER
+              ELSE
+                 SET WS-IBAN-VALID TO FALSE
+              END-IF
+           END-IF.
+
+       440-LOOKUP-LETTER-VALUE.
+           MOVE 0 TO WS-IBAN-DIGIT-VALUE
+           SET IL-IDX TO 1
+           SEARCH IL-LETTER-ENTRY
+              AT END CONTINUE
+              WHEN IL-LETTER (IL-IDX) = WS-IBAN-CHAR
+                 MOVE IL-VALUE (IL-IDX) TO WS-IBAN-DIGIT-VALUE
+           END-SEARCH.
+
+       445-FOLD-DIGIT-INTO-REMAINDER.
+           COMPUTE WS-IBAN-FOLD-WORK =
+              WS-IBAN-REMAINDER * 10 + WS-IBAN-DIGIT
+           DIVIDE WS-IBAN-FOLD-WORK BY 97
+              GIVING WS-IBAN-FOLD-QUOTIENT
+              REMAINDER WS-IBAN-REMAINDER.
+
+       240-MAYBE-CHECKPOINT.
+           IF NOT LK-DRY-RUN
+              DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                 GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+              IF WS-CKPT-REMAINDER = 0
+                 PERFORM 245-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
+
+       245-WRITE-CHECKPOINT.
+      *> Clear the whole record first -- the FILLER between the two
+      *> fields is never explicitly moved to otherwise, and GnuCOBOL's
+      *> LINE SEQUENTIAL writer rejects an unset byte as a bad
+      *> character (FILE STATUS 71) instead of just writing a space.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE TR-TRANSACTION-ID TO CKPT-LAST-TRANSACTION-ID
+           MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT
+           MOVE WS-MANIFEST-CURRENT TO CKPT-MANIFEST-INDEX
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+              WRITE CKPT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
 
        300-CLEANUP.
-           CLOSE TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE
+      *> A clean finish means there is nothing left to restart from --
+      *> clear the checkpoint so a later run starts at record 1 again.
+      *> None of this applies to a dry run: it has no restart point to
+      *> retire and its reads must not land in the duplicate-ID log,
+      *> or the very next real run would see every one of its
+      *> transaction IDs as already-seen and reject the whole extract.
+           IF NOT LK-DRY-RUN
+              MOVE SPACES TO CKPT-RECORD
+              MOVE 0 TO CKPT-RECORD-COUNT
+              MOVE 0 TO CKPT-MANIFEST-INDEX
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS = '00'
+                 WRITE CKPT-RECORD
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+              PERFORM 140-SAVE-SEEN-IDS
+           END-IF.
 
+       140-SAVE-SEEN-IDS.
+           OPEN OUTPUT SEEN-ID-FILE
+           IF WS-SEEN-ID-STATUS = '00'
+              SET WS-SEEN-IDX TO 1
+              PERFORM 145-WRITE-SEEN-ID
+                 VARYING WS-SEEN-IDX FROM 1 BY 1
+                 UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+              CLOSE SEEN-ID-FILE
+           END-IF.
 
+       145-WRITE-SEEN-ID.
+           MOVE WS-SEEN-ID-ENTRY (WS-SEEN-IDX) TO SID-TRANSACTION-ID
+           WRITE SID-RECORD.
