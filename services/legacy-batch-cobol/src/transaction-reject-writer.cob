@@ -0,0 +1,149 @@
+      *> Reject file writer, CALLed once per invalid transaction record
+      *> from main-cobol-orchestrator's main loop so a failed field-level
+      *> validation shows up on a reviewable file instead of just
+      *> scrolling past in the job log.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. transaction-reject-writer.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 29042026.
+       DATE-MODIFIED. 29042026.
+              DATE-COMPILED. 29042026.
+      *> 09082026 Riley - the detail line now carries the full original
+      *> record (date-time, value date, both IBANs, reference and
+      *> source system) instead of just transaction ID/type/amount/
+      *> currency, so ops can see which field failed validation and
+      *> re-feed the corrected row without having to go dig the extract
+      *> back out.
+      *> 29042026 Riley - 000-MAIN checks for main-cobol-orchestrator's
+      *> preflight sentinel before opening the reject file, so the
+      *> orchestrator's startup availability check can CALL this
+      *> program without it touching the real reject file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE
+                  ASSIGN TO WS-REJECT-FILE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REJECT-FILE.
+       01 RJT-REPORT-LINE             PIC X(227).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REJECT-FILE-PATH PIC X(255) VALUE
+                       "../../../rejects/transaction-rejects.dat".
+       01 WS-REJECT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+       01 RJT-HEADING-LINE.
+           05 FILLER PIC X(32) VALUE "TRANSACTION-ID".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(19) VALUE "DATE-TIME".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "VALUE-DATE".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "TYP".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "AMOUNT".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "CCY".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(27) VALUE "SENDER-IBAN".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(27) VALUE "RECEIVER-IBAN".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "REFERENCE".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE "SOURCE".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(40) VALUE "REASON".
+
+       01 RJT-DETAIL-LINE.
+           05 RJT-TRANSACTION-ID      PIC X(32).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RJT-DATE-TIME           PIC X(19).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RJT-VALUE-DATE          PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RJT-TYPE                PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RJT-AMOUNT              PIC Z(9)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RJT-CURRENCY            PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RJT-SENDER-IBAN         PIC X(27).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RJT-RECEIVER-IBAN       PIC X(27).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RJT-REFERENCE           PIC X(20).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RJT-SOURCE-SYSTEM       PIC X(8).
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RJT-REASON              PIC X(40).
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+       01 LK-REJECT-REASON PIC X(40).
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD, LK-REJECT-REASON.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-OPEN-REJECT-FILE
+           END-IF
+           IF WS-REJECT-FILE-STATUS = '00'
+              PERFORM 200-WRITE-DETAIL
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "transaction-reject-writer: file status "
+                 WS-REJECT-FILE-STATUS
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           EXIT PROGRAM.
+
+       100-OPEN-REJECT-FILE.
+           SET WS-FIRST-CALL TO FALSE
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = '00'
+              MOVE RJT-HEADING-LINE TO RJT-REPORT-LINE
+              WRITE RJT-REPORT-LINE
+           END-IF.
+
+       200-WRITE-DETAIL.
+           MOVE TR-TRANSACTION-ID TO RJT-TRANSACTION-ID
+           MOVE TR-TRANSACTION-TYPE TO RJT-TYPE
+           MOVE TR-AMOUNT TO RJT-AMOUNT
+           MOVE TR-CURRENCY TO RJT-CURRENCY
+           MOVE TR-SENDER-IBAN TO RJT-SENDER-IBAN
+           MOVE TR-RECEIVER-IBAN TO RJT-RECEIVER-IBAN
+           MOVE TR-REFERENCE TO RJT-REFERENCE
+           MOVE TR-SOURCE-SYSTEM TO RJT-SOURCE-SYSTEM
+           MOVE LK-REJECT-REASON TO RJT-REASON
+           PERFORM 210-FORMAT-DATE-TIME
+           PERFORM 220-FORMAT-VALUE-DATE
+           MOVE RJT-DETAIL-LINE TO RJT-REPORT-LINE
+           WRITE RJT-REPORT-LINE.
+
+       210-FORMAT-DATE-TIME.
+           STRING TR-OPERATION-DATE (1:4) "-"
+                  TR-OPERATION-DATE (5:2) "-"
+                  TR-OPERATION-DATE (7:2) " "
+                  TR-OPERATION-TIME (1:2) ":"
+                  TR-OPERATION-TIME (3:2) ":"
+                  TR-OPERATION-TIME (5:2)
+                  DELIMITED BY SIZE INTO RJT-DATE-TIME
+           END-STRING.
+
+       220-FORMAT-VALUE-DATE.
+           STRING TR-VALUE-DATE (1:4) "-"
+                  TR-VALUE-DATE (5:2) "-"
+                  TR-VALUE-DATE (7:2)
+                  DELIMITED BY SIZE INTO RJT-VALUE-DATE
+           END-STRING.
