@@ -0,0 +1,86 @@
+      *> Fee ledger writer, CALLed once per FEE-type transaction from
+      *> main-cobol-orchestrator's type-driven routing so fee income can
+      *> be reviewed on its own instead of only showing up mixed in with
+      *> payments and reversals on the settlement report.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fee-ledger-writer.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 30042026.
+       DATE-MODIFIED. 30042026.
+              DATE-COMPILED. 30042026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-LEDGER-FILE
+                  ASSIGN TO WS-FEE-LEDGER-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FEE-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEE-LEDGER-FILE.
+       01 FL-REPORT-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEE-LEDGER-PATH PIC X(255) VALUE
+                       "../../../reports/fee-ledger.dat".
+       01 WS-FEE-LEDGER-STATUS PIC X(2) VALUE '00'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+       01 FL-HEADING-LINE.
+           05 FILLER PIC X(32) VALUE "TRANSACTION-ID".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "AMOUNT".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "CCY".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE "SOURCE".
+
+       01 FL-DETAIL-LINE.
+           05 FL-TRANSACTION-ID       PIC X(32).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FL-AMOUNT               PIC Z(9)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 FL-CURRENCY             PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 FL-SOURCE-SYSTEM        PIC X(8).
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-OPEN-FEE-LEDGER
+           END-IF
+           IF WS-FEE-LEDGER-STATUS = '00'
+              PERFORM 200-WRITE-DETAIL
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "fee-ledger-writer: file status "
+                 WS-FEE-LEDGER-STATUS
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           EXIT PROGRAM.
+
+       100-OPEN-FEE-LEDGER.
+           SET WS-FIRST-CALL TO FALSE
+           OPEN OUTPUT FEE-LEDGER-FILE
+           IF WS-FEE-LEDGER-STATUS = '00'
+              MOVE FL-HEADING-LINE TO FL-REPORT-LINE
+              WRITE FL-REPORT-LINE
+           END-IF.
+
+       200-WRITE-DETAIL.
+           MOVE TR-TRANSACTION-ID TO FL-TRANSACTION-ID
+           MOVE TR-AMOUNT TO FL-AMOUNT
+           MOVE TR-CURRENCY TO FL-CURRENCY
+           MOVE TR-SOURCE-SYSTEM TO FL-SOURCE-SYSTEM
+           MOVE FL-DETAIL-LINE TO FL-REPORT-LINE
+           WRITE FL-REPORT-LINE.
