@@ -0,0 +1,6 @@
+      * Single-record run counter behind the audit log's AUD-RUN-ID --
+      * read and incremented once at the start of every run so each
+      * audit-log entry gets a run number that keeps climbing across
+      * the life of the system instead of restarting at 1 every day.
+       01  AUD-COUNTER-RECORD.
+           05     AUD-NEXT-RUN-ID         PIC 9(6).
