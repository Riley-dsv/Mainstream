@@ -0,0 +1,88 @@
+      *> Reversal ledger writer, CALLed once per REV-type transaction
+      *> from main-cobol-orchestrator's type-driven routing. A reversal
+      *> nets against the run's USD-equivalent grand total (it is money
+      *> moving back, not new settlement volume) rather than adding to
+      *> it, so every reversal is also logged here for the compliance
+      *> desk to tie back to the payment it reverses.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reversal-ledger-writer.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 30042026.
+       DATE-MODIFIED. 30042026.
+              DATE-COMPILED. 30042026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVERSAL-LEDGER-FILE
+                  ASSIGN TO WS-REVERSAL-LEDGER-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REVERSAL-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REVERSAL-LEDGER-FILE.
+       01 RL-REPORT-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REVERSAL-LEDGER-PATH PIC X(255) VALUE
+                       "../../../reports/reversal-ledger.dat".
+       01 WS-REVERSAL-LEDGER-STATUS PIC X(2) VALUE '00'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+       01 RL-HEADING-LINE.
+           05 FILLER PIC X(32) VALUE "TRANSACTION-ID".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "AMOUNT".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "CCY".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE "SOURCE".
+
+       01 RL-DETAIL-LINE.
+           05 RL-TRANSACTION-ID       PIC X(32).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RL-AMOUNT               PIC Z(9)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 RL-CURRENCY             PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 RL-SOURCE-SYSTEM        PIC X(8).
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-OPEN-REVERSAL-LEDGER
+           END-IF
+           IF WS-REVERSAL-LEDGER-STATUS = '00'
+              PERFORM 200-WRITE-DETAIL
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "reversal-ledger-writer: file status "
+                 WS-REVERSAL-LEDGER-STATUS
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           EXIT PROGRAM.
+
+       100-OPEN-REVERSAL-LEDGER.
+           SET WS-FIRST-CALL TO FALSE
+           OPEN OUTPUT REVERSAL-LEDGER-FILE
+           IF WS-REVERSAL-LEDGER-STATUS = '00'
+              MOVE RL-HEADING-LINE TO RL-REPORT-LINE
+              WRITE RL-REPORT-LINE
+           END-IF.
+
+       200-WRITE-DETAIL.
+           MOVE TR-TRANSACTION-ID TO RL-TRANSACTION-ID
+           MOVE TR-AMOUNT TO RL-AMOUNT
+           MOVE TR-CURRENCY TO RL-CURRENCY
+           MOVE TR-SOURCE-SYSTEM TO RL-SOURCE-SYSTEM
+           MOVE RL-DETAIL-LINE TO RL-REPORT-LINE
+           WRITE RL-REPORT-LINE.
