@@ -0,0 +1,9 @@
+      * Companion control-total record for a day's transaction extract.
+      * Produced upstream alongside TRANSACTION-FILE so the orchestrator
+      * can tell a clean run from one that died partway through.
+       01  CTL-CONTROL-RECORD.
+           05     CTL-EXPECTED-COUNT     PIC 9(10).
+           05     FILLER                 PIC X(1).
+           05     CTL-EXPECTED-TOTAL     PIC 9(10)V99.
+           05     FILLER                 PIC X(1).
+           05     CTL-RUN-DATE           PIC 9(8).
