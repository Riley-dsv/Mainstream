@@ -0,0 +1,344 @@
+      *> Period-close archival step. This is a standalone batch program,
+      *> not CALLed from main-cobol-orchestrator -- it is run as its own
+      *> step once a period's batch runs are done, to take a dated copy
+      *> of the report/ledger/alert/reject output before the next
+      *> period's runs start overwriting them. The transaction extract
+      *> and the audit log are copied as well but never cleared: the
+      *> extract is externally supplied input and the audit log is meant
+      *> to be a permanent, ever-growing history (see insight-report-
+      *> generator's companion audit log). Archive copies are named
+      *> <original-name>.<period-date> and land alongside the original
+      *> in the same directory, since COBOL has no verb for creating a
+      *> directory and OPEN OUTPUT to one that does not already exist
+      *> would fail. An archive-index.dat.<period-date> is written
+      *> alongside the copies, one line per file this run considered,
+      *> recording the source path, the archived path and whether it
+      *> was actually archived or skipped -- so audit can pull last
+      *> month's settlement reports (or confirm a given file genuinely
+      *> had nothing to archive) without having to reconstruct the
+      *> naming convention or re-run this program to find out.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. period-close-archiver.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 09082026.
+       DATE-MODIFIED. 09082026.
+              DATE-COMPILED. 09082026.
+      *> 09082026 Riley - added archive-index.dat.<period-date>, written
+      *> alongside the dated copies with one line per file (source path,
+      *> archived path, ARCHIVED or SKIPPED). The copies alone told
+      *> nobody which period-date a given file belonged to except by the
+      *> filename suffix, and gave no record at all of what had been
+      *> skipped as not-present that period -- the index is the single
+      *> place audit can look to confirm the full archived set.
+      *> 09082026 Riley - ARC-INDEX-SOURCE-PATH/ARC-INDEX-DEST-PATH were
+      *> PIC X(37)/PIC X(45), narrower than several paths this program
+      *> builds itself (the default extract source path is 41 characters
+      *> and its dated destination 50), so the one file whose path is
+      *> externally configurable (TRANSACTION_EXTRACT_PATH) was silently
+      *> truncated in the very index meant to make that path easy to
+      *> find later. Widened both fields to X(80)/X(90).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE-SOURCE-FILE
+                  ASSIGN TO WS-SOURCE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT ARCHIVE-COPY-FILE
+                  ASSIGN TO WS-DEST-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-DEST-STATUS.
+           SELECT ARCHIVE-INDEX-FILE
+                  ASSIGN TO WS-INDEX-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVE-SOURCE-FILE.
+       01 ARC-SOURCE-LINE PIC X(255).
+
+       FD ARCHIVE-COPY-FILE.
+       01 ARC-COPY-LINE PIC X(255).
+
+       FD ARCHIVE-INDEX-FILE.
+       01 ARC-INDEX-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *> ARCHIVE-SOURCE-FILE/ARCHIVE-COPY-FILE are reused for every file
+      *> archived this run -- WS-SOURCE-PATH/WS-DEST-PATH are re-pointed
+      *> at a different pair of names ahead of each PERFORM 200-ARCHIVE-
+      *> ONE-FILE, the same way batch-transaction-reader re-points its
+      *> extract SELECT at a different manifest entry between files.
+       01 WS-SOURCE-PATH PIC X(255).
+       01 WS-DEST-PATH PIC X(255).
+       01 WS-SOURCE-STATUS PIC X(2) VALUE '00'.
+       01 WS-DEST-STATUS PIC X(2) VALUE '00'.
+       01 WS-SOURCE-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-SOURCE-EOF VALUE 'Y' FALSE 'N'.
+       01 WS-CLEAR-AFTER-SW PIC X(1) VALUE 'N'.
+           88 WS-CLEAR-AFTER VALUE 'Y' FALSE 'N'.
+
+      *> Period date used to suffix each archive copy -- defaults to
+      *> today's date but can be overridden for a re-run or a catch-up
+      *> archive of an earlier period, the same way BATCH_DRY_RUN and
+      *> COMPLIANCE_ALERT_THRESHOLD override main-cobol-orchestrator.
+       01 WS-PERIOD-DATE PIC 9(8) VALUE 0.
+       01 WS-PERIOD-DATE-OVERRIDE PIC X(8) VALUE SPACES.
+
+      *> Extract path defaults the same way batch-transaction-reader's
+      *> does, and honors the same override, so period-close always
+      *> archives whichever extract the run actually processed.
+       01 WS-EXTRACT-PATH PIC X(255) VALUE
+                       "../../../sample-data/transactions_legacy.dat".
+       01 WS-EXTRACT-OVERRIDE PIC X(255) VALUE SPACES.
+
+       01 WS-FILES-ARCHIVED PIC 9(3) VALUE 0.
+       01 WS-FILES-SKIPPED  PIC 9(3) VALUE 0.
+
+      *> Index file path is built once the period date is known, same
+      *> as every dated archive copy above, and opened for the whole
+      *> run so 200-ARCHIVE-ONE-FILE can add one line per file as it
+      *> goes.
+       01 WS-INDEX-PATH PIC X(255).
+       01 WS-INDEX-STATUS PIC X(2) VALUE '00'.
+
+      *> ARC-INDEX-SOURCE-PATH/ARC-INDEX-DEST-PATH are sized to
+      *> comfortably outgrow every path this program builds, including a
+      *> TRANSACTION_EXTRACT_PATH override well beyond the default
+      *> "../../../sample-data/transactions_legacy.dat" -- WS-SOURCE-
+      *> PATH and WS-DEST-PATH themselves are PIC X(255), so these fall
+      *> short of the theoretical maximum, but no realistic operator-
+      *> supplied path comes close to 80/90 characters.
+       01 ARC-INDEX-HEADING.
+           05 FILLER PIC X(10) VALUE "PERIOD".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(80) VALUE "SOURCE-PATH".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(90) VALUE "ARCHIVED-PATH".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE "STATUS".
+
+       01 ARC-INDEX-DETAIL.
+           05 ARC-INDEX-PERIOD-DATE  PIC 9(8).
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 ARC-INDEX-SOURCE-PATH  PIC X(80).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 ARC-INDEX-DEST-PATH    PIC X(90).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 ARC-INDEX-STATUS       PIC X(8).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY "Starting period-close archive"
+           PERFORM 001-DETERMINE-PERIOD-DATE
+           PERFORM 002-OPEN-INDEX-FILE
+           PERFORM 110-ARCHIVE-SETTLEMENT-REPORT
+           PERFORM 120-ARCHIVE-INSIGHT-SUMMARY
+           PERFORM 130-ARCHIVE-FEE-LEDGER
+           PERFORM 140-ARCHIVE-REVERSAL-LEDGER
+           PERFORM 150-ARCHIVE-COMPLIANCE-ALERTS
+           PERFORM 160-ARCHIVE-REJECTS
+           PERFORM 170-ARCHIVE-AUDIT-LOG
+           PERFORM 180-ARCHIVE-EXTRACT
+           CLOSE ARCHIVE-INDEX-FILE
+           DISPLAY "Period-close archive complete for " WS-PERIOD-DATE
+              ": " WS-FILES-ARCHIVED " file(s) archived, "
+              WS-FILES-SKIPPED " skipped (not present)"
+           STOP RUN.
+
+       001-DETERMINE-PERIOD-DATE.
+           ACCEPT WS-PERIOD-DATE-OVERRIDE
+              FROM ENVIRONMENT "ARCHIVE_PERIOD_DATE"
+           IF WS-PERIOD-DATE-OVERRIDE NOT = SPACES
+              MOVE WS-PERIOD-DATE-OVERRIDE TO WS-PERIOD-DATE
+           ELSE
+              ACCEPT WS-PERIOD-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       002-OPEN-INDEX-FILE.
+           MOVE SPACES TO WS-INDEX-PATH
+           STRING "../../../reports/archive-index.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-INDEX-PATH
+           END-STRING
+           OPEN OUTPUT ARCHIVE-INDEX-FILE
+           IF WS-INDEX-STATUS = '00'
+              MOVE ARC-INDEX-HEADING TO ARC-INDEX-LINE
+              WRITE ARC-INDEX-LINE
+           ELSE
+              DISPLAY "Archive: unable to open " WS-INDEX-PATH
+                 ", status " WS-INDEX-STATUS
+           END-IF.
+
+       110-ARCHIVE-SETTLEMENT-REPORT.
+           MOVE "../../../reports/settlement-report.dat" TO
+              WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/settlement-report.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+       120-ARCHIVE-INSIGHT-SUMMARY.
+           MOVE "../../../reports/insight-summary.dat" TO
+              WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/insight-summary.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+       130-ARCHIVE-FEE-LEDGER.
+           MOVE "../../../reports/fee-ledger.dat" TO WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/fee-ledger.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+       140-ARCHIVE-REVERSAL-LEDGER.
+           MOVE "../../../reports/reversal-ledger.dat" TO
+              WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/reversal-ledger.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+       150-ARCHIVE-COMPLIANCE-ALERTS.
+           MOVE "../../../reports/compliance-alerts.dat" TO
+              WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/compliance-alerts.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+       160-ARCHIVE-REJECTS.
+           MOVE "../../../rejects/transaction-rejects.dat"
+              TO WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../rejects/transaction-rejects.dat."
+                     DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO TRUE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+      *> Audit log is a permanent, ever-growing history of every run --
+      *> it gets archived like everything else but is never cleared.
+       170-ARCHIVE-AUDIT-LOG.
+           MOVE "../../../reports/audit-log.dat" TO WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING "../../../reports/audit-log.dat."
+                  DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO FALSE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+      *> The transaction extract is externally supplied input, not
+      *> something this system produces, so it is archived but never
+      *> cleared.
+       180-ARCHIVE-EXTRACT.
+           MOVE SPACES TO WS-EXTRACT-OVERRIDE
+           ACCEPT WS-EXTRACT-OVERRIDE
+              FROM ENVIRONMENT "TRANSACTION_EXTRACT_PATH"
+           IF WS-EXTRACT-OVERRIDE NOT = SPACES
+              MOVE WS-EXTRACT-OVERRIDE TO WS-EXTRACT-PATH
+           END-IF
+           MOVE WS-EXTRACT-PATH TO WS-SOURCE-PATH
+           MOVE SPACES TO WS-DEST-PATH
+           STRING WS-EXTRACT-PATH DELIMITED BY SPACE
+                  "." DELIMITED BY SIZE
+                  WS-PERIOD-DATE DELIMITED BY SIZE
+                  INTO WS-DEST-PATH
+           END-STRING
+           SET WS-CLEAR-AFTER TO FALSE
+           PERFORM 200-ARCHIVE-ONE-FILE.
+
+      *> Shared copy logic for every file above -- WS-SOURCE-PATH,
+      *> WS-DEST-PATH and WS-CLEAR-AFTER-SW must be set by the calling
+      *> paragraph before this is PERFORMed. A missing source file is
+      *> not treated as an error: some of these outputs (e.g. the
+      *> reversal ledger, the compliance alert file) only ever get
+      *> written when a run actually produces that kind of activity, so
+      *> not every period will have one to archive.
+       200-ARCHIVE-ONE-FILE.
+           SET WS-SOURCE-EOF TO FALSE
+           OPEN INPUT ARCHIVE-SOURCE-FILE
+           IF WS-SOURCE-STATUS NOT = '00'
+              DISPLAY "Archive: " WS-SOURCE-PATH
+                 " not present, skipping"
+              ADD 1 TO WS-FILES-SKIPPED
+              MOVE "SKIPPED" TO ARC-INDEX-STATUS
+              PERFORM 230-WRITE-INDEX-ENTRY
+           ELSE
+              OPEN OUTPUT ARCHIVE-COPY-FILE
+              IF WS-DEST-STATUS NOT = '00'
+                 DISPLAY "Archive: unable to open " WS-DEST-PATH
+                    ", status " WS-DEST-STATUS
+                 CLOSE ARCHIVE-SOURCE-FILE
+                 MOVE "SKIPPED" TO ARC-INDEX-STATUS
+                 PERFORM 230-WRITE-INDEX-ENTRY
+              ELSE
+                 PERFORM 210-COPY-LINE UNTIL WS-SOURCE-EOF
+                 CLOSE ARCHIVE-SOURCE-FILE
+                 CLOSE ARCHIVE-COPY-FILE
+                 ADD 1 TO WS-FILES-ARCHIVED
+                 DISPLAY "Archived " WS-SOURCE-PATH " to " WS-DEST-PATH
+                 MOVE "ARCHIVED" TO ARC-INDEX-STATUS
+                 PERFORM 230-WRITE-INDEX-ENTRY
+                 IF WS-CLEAR-AFTER
+                    PERFORM 220-CLEAR-SOURCE-FILE
+                 END-IF
+              END-IF
+           END-IF.
+
+       210-COPY-LINE.
+           READ ARCHIVE-SOURCE-FILE
+              AT END
+                 SET WS-SOURCE-EOF TO TRUE
+              NOT AT END
+                 MOVE ARC-SOURCE-LINE TO ARC-COPY-LINE
+                 WRITE ARC-COPY-LINE
+           END-READ.
+
+      *> Writes one ARC-INDEX-DETAIL line for the file 200-ARCHIVE-ONE-
+      *> FILE just finished with -- ARC-INDEX-STATUS must already be
+      *> set by the calling paragraph to ARCHIVED or SKIPPED.
+       230-WRITE-INDEX-ENTRY.
+           IF WS-INDEX-STATUS = '00'
+              MOVE WS-PERIOD-DATE TO ARC-INDEX-PERIOD-DATE
+              MOVE WS-SOURCE-PATH TO ARC-INDEX-SOURCE-PATH
+              MOVE WS-DEST-PATH TO ARC-INDEX-DEST-PATH
+              MOVE ARC-INDEX-DETAIL TO ARC-INDEX-LINE
+              WRITE ARC-INDEX-LINE
+           END-IF.
+
+      *> Re-opening the source in OUTPUT mode truncates it to empty,
+      *> leaving the reports/rejects directories showing that the
+      *> period has been closed until the next run's own OPEN OUTPUT
+      *> starts writing the next period's activity.
+       220-CLEAR-SOURCE-FILE.
+           OPEN OUTPUT ARCHIVE-SOURCE-FILE
+           CLOSE ARCHIVE-SOURCE-FILE.
