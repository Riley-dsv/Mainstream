@@ -6,13 +6,28 @@
            05     FILLER                 PIC X(1).
            05     TR-OPERATION-TIME      PIC 9(6).
            05     FILLER                 PIC X(1).
+      * TR-VALUE-DATE is the settlement/value date -- the date the funds
+      * actually move -- kept separate from TR-OPERATION-DATE, which is
+      * just when the transaction was recorded/operated on. The two are
+      * the same day for an immediate FEE/REV but commonly land a
+      * business day or more apart for a PAY settled on a net cycle.
+           05     TR-VALUE-DATE          PIC 9(8).
+           05     FILLER                 PIC X(1).
            05     TR-TRANSACTION-TYPE    PIC X(3).
            05     FILLER                 PIC X(1).
-      * I could store this using PIC 9(10)V99 but virtual coma can fail
-      * the program, moreover I should have use a special display
-      * function PIC Z(10).99 and in a COMPUTE instruction it can create
-      * problems SOOOOO I will avoid that and stick to 9(12).
-           05     TR-AMOUNT              PIC 9(12).
+      * TR-AMOUNT used to be a plain PIC 9(12) with no decimal point at
+      * all, on the theory that a virtual comma would trip up COMPUTE.
+      * That is not true on this compiler and it left every fractional
+      * amount either truncated upstream or silently treated as minor
+      * units by convention. TR-AMOUNT is now PIC 9(10)V99 -- same
+      * overall width as before (12 digit positions) so the extract
+      * layout does not shift, but the last two digits are now a real
+      * decimal fraction instead of whole units. Not every currency
+      * uses two decimal places (JPY uses zero, some use three), so
+      * DC-CURRENCY-DECIMAL-TABLE in currency-decimal-table.cpy carries
+      * the decimal-place count per currency for anything that needs to
+      * round or format TR-AMOUNT correctly for TR-CURRENCY.
+           05     TR-AMOUNT              PIC 9(10)V99.
            05     FILLER                 PIC X(1).
            05     TR-CURRENCY            PIC X(3).
            05     FILLER                 PIC X(1).
