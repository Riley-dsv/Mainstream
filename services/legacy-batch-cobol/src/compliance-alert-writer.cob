@@ -0,0 +1,103 @@
+      *> Compliance alert writer, CALLed once per transaction that meets
+      *> or exceeds the large-transaction threshold from
+      *> main-cobol-orchestrator's main loop, so the compliance desk has
+      *> a reviewable file of large-value activity instead of having to
+      *> comb the full settlement report for it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. compliance-alert-writer.
+       AUTHOR. Riley.
+              DATE-WRITTEN. 09082026.
+       DATE-MODIFIED. 09082026.
+              DATE-COMPILED. 09082026.
+      *> 09082026 Riley - CAL-AMOUNT-BASE was PIC Z(9)9.99, two digits
+      *> narrower than the LK-AMOUNT-BASE PIC 9(12)V99 it receives, so a
+      *> large FX-converted USD-equivalent total silently lost its
+      *> high-order digits on the alert line. Widened to PIC Z(11)9.99
+      *> to match the source field's full capacity.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPLIANCE-ALERT-FILE
+                  ASSIGN TO WS-ALERT-FILE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD COMPLIANCE-ALERT-FILE.
+       01 CAL-REPORT-LINE             PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALERT-FILE-PATH PIC X(255) VALUE
+                       "../../../reports/compliance-alerts.dat".
+       01 WS-ALERT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-FIRST-CALL-SW PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-CALL VALUE 'Y' FALSE 'N'.
+       COPY "preflight-sentinel".
+
+       01 CAL-HEADING-LINE.
+           05 FILLER PIC X(32) VALUE "TRANSACTION-ID".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "TYP".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "AMOUNT".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(3)  VALUE "CCY".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(16) VALUE "AMOUNT-USD-EQUIV".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(8)  VALUE "SOURCE".
+
+       01 CAL-DETAIL-LINE.
+           05 CAL-TRANSACTION-ID      PIC X(32).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 CAL-TYPE                PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 CAL-AMOUNT              PIC Z(9)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 CAL-CURRENCY            PIC X(3).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 CAL-AMOUNT-BASE         PIC Z(11)9.99.
+           05 FILLER                  PIC X(7) VALUE SPACES.
+           05 CAL-SOURCE-SYSTEM       PIC X(8).
+
+       LINKAGE SECTION.
+       COPY "transaction-copybook".
+       01 LK-AMOUNT-BASE PIC 9(12)V99.
+
+       PROCEDURE DIVISION USING TRANSACTION-RECORD, LK-AMOUNT-BASE.
+       000-MAIN.
+           IF TR-TRANSACTION-ID = PF-SENTINEL-ID
+              MOVE 0 TO RETURN-CODE
+              EXIT PROGRAM
+           END-IF
+           IF WS-FIRST-CALL
+              PERFORM 100-OPEN-ALERT-FILE
+           END-IF
+           IF WS-ALERT-FILE-STATUS = '00'
+              PERFORM 200-WRITE-DETAIL
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY "compliance-alert-writer: file status "
+                 WS-ALERT-FILE-STATUS
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           EXIT PROGRAM.
+
+       100-OPEN-ALERT-FILE.
+           SET WS-FIRST-CALL TO FALSE
+           OPEN OUTPUT COMPLIANCE-ALERT-FILE
+           IF WS-ALERT-FILE-STATUS = '00'
+              MOVE CAL-HEADING-LINE TO CAL-REPORT-LINE
+              WRITE CAL-REPORT-LINE
+           END-IF.
+
+       200-WRITE-DETAIL.
+           MOVE TR-TRANSACTION-ID TO CAL-TRANSACTION-ID
+           MOVE TR-TRANSACTION-TYPE TO CAL-TYPE
+           MOVE TR-AMOUNT TO CAL-AMOUNT
+           MOVE TR-CURRENCY TO CAL-CURRENCY
+           MOVE LK-AMOUNT-BASE TO CAL-AMOUNT-BASE
+           MOVE TR-SOURCE-SYSTEM TO CAL-SOURCE-SYSTEM
+           MOVE CAL-DETAIL-LINE TO CAL-REPORT-LINE
+           WRITE CAL-REPORT-LINE.
