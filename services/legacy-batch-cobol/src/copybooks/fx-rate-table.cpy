@@ -0,0 +1,28 @@
+      * Static currency-to-USD conversion table, reusing the same
+      * currency list as currency-decimal-table.cpy. Lets the
+      * orchestrator and insight-report-generator roll multi-currency
+      * transaction amounts up into one comparable grand total. In
+      * production these rates would come off the daily FX rate feed
+      * instead of being compiled in; FX-DEFAULT-RATE-TO-USD is used
+      * for any currency not listed here so a run never aborts just
+      * because a rate is missing.
+       01  FX-RATE-VALUES.
+           05     FILLER                 PIC X(9) VALUE 'USD010000'.
+           05     FILLER                 PIC X(9) VALUE 'EUR010850'.
+           05     FILLER                 PIC X(9) VALUE 'GBP012650'.
+           05     FILLER                 PIC X(9) VALUE 'JPY000067'.
+           05     FILLER                 PIC X(9) VALUE 'CHF011300'.
+           05     FILLER                 PIC X(9) VALUE 'CAD007300'.
+           05     FILLER                 PIC X(9) VALUE 'AUD006600'.
+           05     FILLER                 PIC X(9) VALUE 'CNY001390'.
+           05     FILLER                 PIC X(9) VALUE 'MXN000580'.
+           05     FILLER                 PIC X(9) VALUE 'KWD032500'.
+       01  FX-RATE-TABLE REDEFINES FX-RATE-VALUES.
+           05     FX-RATE-ENTRY OCCURS 10 TIMES
+                  INDEXED BY FX-IDX.
+                  10 FX-CURRENCY-CODE      PIC X(3).
+                  10 FX-RATE-TO-USD        PIC 9(2)V9999.
+       01  FX-DEFAULT-RATE-TO-USD          PIC 9(2)V9999 VALUE 1.0000.
+       01  FX-LOOKUP-RATE-TO-USD           PIC 9(2)V9999.
+       01  FX-LOOKUP-FOUND-SW              PIC X(1).
+           88 FX-LOOKUP-FOUND              VALUE 'Y' FALSE 'N'.
